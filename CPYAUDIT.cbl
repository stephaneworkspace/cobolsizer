@@ -0,0 +1,76 @@
+000100******************************************************************
+000200*    CPYAUDIT
+000300*
+000400*    APPENDS ONE ENTRY (TIMESTAMP, COPYBOOK, TOTAL SIZE, USER,
+000500*    JOB ID) TO CPYAUDIT.LOG EVERY TIME A COPYBOOK IS SIZED, SO A
+000600*    FIELD OFFSET QUESTION RAISED WEEKS LATER CAN BE ANSWERED WITH
+000700*    WHICH VERSION OF A COPYBOOK WAS SIZED, WHEN, AND BY WHOM -
+000800*    NOT JUST WHAT THE CURRENT SOURCE SAYS. CALLED FROM CPYPARSE
+000900*    ITSELF SO EVERY SIZING RUN IS LOGGED REGARDLESS OF WHICH
+001000*    FRONT END (CPYRPT, CPYBATCH, CPYEXP, SALUTTOUS) DROVE IT.
+001100*
+001200*    MODIFICATION HISTORY
+001300*    2026-08-08  INITIAL VERSION.
+001400******************************************************************
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. CPYAUDIT.
+001700 DATE-WRITTEN. 26/08/08.
+001800 AUTHOR SYSTEMS.
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. RM-COBOL.
+002200 OBJECT-COMPUTER. RM-COBOL.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT AUDIT-FILE ASSIGN TO "CPYAUDIT.LOG"
+002600         ORGANIZATION LINE SEQUENTIAL
+002700         FILE STATUS IS WS-AUDIT-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  AUDIT-FILE.
+003100 01  AUDIT-REC                            PIC X(160).
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-AUDIT-STATUS                      PIC XX.
+003400 01  WS-TIMESTAMP                         PIC X(21).
+003500 01  WS-TS-DATE                           PIC X(8).
+003600 01  WS-TS-TIME                           PIC X(6).
+003700 01  WS-AUDIT-USER                        PIC X(20) VALUE SPACES.
+003800 01  WS-AUDIT-JOBID                       PIC X(20) VALUE SPACES.
+003900 01  WS-SIZE-DISP                         PIC Z(8)9.
+004000 01  WS-OUT-LINE                          PIC X(160).
+004100
+004200 LINKAGE SECTION.
+004300 01  LS-COPYBOOK-PATH                     PIC X(200).
+004400 01  LS-TOTAL-SIZE                        PIC 9(9).
+004500
+004600 PROCEDURE DIVISION USING LS-COPYBOOK-PATH LS-TOTAL-SIZE.
+004700
+004800 MAIN-AUDIT.
+004900     ACCEPT WS-AUDIT-USER FROM ENVIRONMENT "USER"
+005000     IF WS-AUDIT-USER = SPACES
+005100         MOVE "UNKNOWN" TO WS-AUDIT-USER
+005200     END-IF
+005300     ACCEPT WS-AUDIT-JOBID FROM ENVIRONMENT "JOB_ID"
+005400     IF WS-AUDIT-JOBID = SPACES
+005500         MOVE "UNKNOWN" TO WS-AUDIT-JOBID
+005600     END-IF
+005700     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+005800     MOVE WS-TIMESTAMP(1:8) TO WS-TS-DATE
+005900     MOVE WS-TIMESTAMP(9:6) TO WS-TS-TIME
+006000     MOVE LS-TOTAL-SIZE TO WS-SIZE-DISP
+006100     MOVE SPACES TO WS-OUT-LINE
+006200     STRING WS-TS-DATE "T" WS-TS-TIME
+006300            " COPYBOOK=" FUNCTION TRIM(LS-COPYBOOK-PATH)
+006400            " TOTAL-SIZE=" FUNCTION TRIM(WS-SIZE-DISP)
+006500            " USER=" FUNCTION TRIM(WS-AUDIT-USER)
+006600            " JOB=" FUNCTION TRIM(WS-AUDIT-JOBID)
+006700            DELIMITED BY SIZE INTO WS-OUT-LINE
+006800     END-STRING
+006900     OPEN EXTEND AUDIT-FILE
+007000     IF WS-AUDIT-STATUS NOT = "00"
+007100         OPEN OUTPUT AUDIT-FILE
+007200     END-IF
+007300     MOVE WS-OUT-LINE TO AUDIT-REC
+007400     WRITE AUDIT-REC
+007500     CLOSE AUDIT-FILE
+007600     GOBACK.
