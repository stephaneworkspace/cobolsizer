@@ -0,0 +1,264 @@
+000100******************************************************************
+000200*    CPYBATCH
+000300*
+000400*    BATCH DRIVER - SIZES EVERY COPYBOOK (*.cpy) IN A DIRECTORY
+000500*    IN ONE RUN AND WRITES A CONSOLIDATED SUMMARY (TOTAL BYTES,
+000600*    LARGEST FIELD, NUMBER OF OCCURS TABLES) TO
+000700*    <DIR>/CPYBATCH.SUM. THE DIRECTORY IS LISTED INTO A WORK
+000800*    MANIFEST, <DIR>/CPYBATCH.LST, WHICH IS THEN READ
+000900*    SEQUENTIALLY - THE SAME MANIFEST-DRIVEN PATTERN USED BY
+001000*    THIS SHOP'S OTHER BATCH JOBS, SINCE COBOL HAS NO NATIVE
+001100*    DIRECTORY-WALK VERB.
+001200*
+001300*    A CHECKPOINT OF EVERY COPYBOOK SUCCESSFULLY SIZED IS KEPT IN
+001400*    <DIR>/CPYBATCH.CKP, WRITTEN AS EACH ONE FINISHES. PASSING
+001500*    RESTART AS THE SECOND COMMAND-LINE WORD RE-READS THAT
+001600*    CHECKPOINT, SKIPS ANY COPYBOOK ALREADY RECORDED IN IT, AND
+001700*    APPENDS TO THE EXISTING SUMMARY INSTEAD OF STARTING OVER -
+001800*    A LARGE DIRECTORY THAT DIES PARTWAY THROUGH DOES NOT HAVE TO
+001900*    BE RESIZED FROM SCRATCH.
+002000*
+002100*    INVOCATION: PASS THE DIRECTORY AS THE COMMAND-LINE ARGUMENT,
+002200*    FOLLOWED BY RESTART TO RESUME A PRIOR RUN. WHEN THE DIRECTORY
+002300*    IS OMITTED, examples IS SIZED.
+002400*
+002500*    MODIFICATION HISTORY
+002600*    2026-08-08  INITIAL VERSION.
+002700*    2026-08-08  ADDED CHECKPOINT/RESTART FOR LARGE DIRECTORIES.
+002800******************************************************************
+002900 IDENTIFICATION DIVISION.
+003000 PROGRAM-ID. CPYBATCH.
+003100 DATE-WRITTEN. 26/08/08.
+003200 AUTHOR SYSTEMS.
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER. RM-COBOL.
+003600 OBJECT-COMPUTER. RM-COBOL.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT MANIFEST-FILE ASSIGN TO DYNAMIC WS-MANIFEST-PATH
+004000         ORGANIZATION LINE SEQUENTIAL
+004100         FILE STATUS IS WS-MANIFEST-STATUS.
+004200     SELECT SUMMARY-FILE ASSIGN TO DYNAMIC WS-SUMMARY-PATH
+004300         ORGANIZATION LINE SEQUENTIAL
+004400         FILE STATUS IS WS-SUMMARY-STATUS.
+004500     SELECT CKP-FILE ASSIGN TO DYNAMIC WS-CKP-PATH
+004600         ORGANIZATION LINE SEQUENTIAL
+004700         FILE STATUS IS WS-CKP-STATUS.
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  MANIFEST-FILE.
+005100 01  MANIFEST-REC                         PIC X(200).
+005200 FD  SUMMARY-FILE.
+005300 01  SUMMARY-REC                          PIC X(350).
+005400 FD  CKP-FILE.
+005500 01  CKP-REC                              PIC X(200).
+005600 WORKING-STORAGE SECTION.
+005700 01  WS-COMMAND-LINE-FULL                 PIC X(300).
+005800 01  WS-DIR-PATH                          PIC X(200) VALUE SPACES.
+005900 01  WS-RESTART-WORD                      PIC X(20) VALUE SPACES.
+006000 01  WS-RESTART-SW                        PIC X VALUE "N".
+006100     88 WS-IS-RESTART                     VALUE "Y".
+006200 01  WS-MANIFEST-PATH                     PIC X(200) VALUE SPACES.
+006300 01  WS-SUMMARY-PATH                      PIC X(200) VALUE SPACES.
+006400 01  WS-CKP-PATH                          PIC X(200) VALUE SPACES.
+006500 01  WS-COMMAND-LINE                      PIC X(300) VALUE SPACES.
+006600 01  WS-MANIFEST-STATUS                   PIC XX.
+006700 01  WS-SUMMARY-STATUS                    PIC XX.
+006800 01  WS-CKP-STATUS                        PIC XX.
+006900 01  WS-EOF-SW                            PIC X VALUE "N".
+007000     88 WS-EOF                            VALUE "Y".
+007100 01  WS-DIR-LEN                           PIC 9(4).
+007200 01  WS-CHAR-IDX                          PIC 9(4).
+007300 01  WS-ONE-CHAR                          PIC X.
+007400 01  WS-BAD-CHAR-SW                       PIC X VALUE "N".
+007500     88 WS-BAD-CHAR                       VALUE "Y".
+007600 01  WS-COPYBOOK-PATH                     PIC X(200).
+007700 01  WS-FILE-COUNT                        PIC 9(4) VALUE 0.
+007800 01  WS-SKIP-COUNT                        PIC 9(4) VALUE 0.
+007900 01  WS-OUT-LINE                          PIC X(350).
+008000
+008100 01  WS-CKP-TABLE.
+008200     05 WS-CKP-COUNT                      PIC 9(4) VALUE ZERO.
+008300     05 WS-CKP-ENTRY OCCURS 1 TO 500 TIMES
+008400                     DEPENDING ON WS-CKP-COUNT
+008500                                           PIC X(200).
+008600 01  WS-CKP-IDX                           PIC 9(4).
+008700 01  WS-CKP-FOUND-SW                      PIC X.
+008800     88 WS-CKP-FOUND                      VALUE "Y".
+008900
+009000     COPY "FLDTAB.cpy".
+009100     COPY "SIZERES.cpy".
+009200
+009300 PROCEDURE DIVISION.
+009400
+009500 MAIN-BATCH.
+009600     ACCEPT WS-COMMAND-LINE-FULL FROM COMMAND-LINE
+009700     UNSTRING WS-COMMAND-LINE-FULL DELIMITED BY ALL SPACES
+009800         INTO WS-DIR-PATH WS-RESTART-WORD
+009900     END-UNSTRING
+010000     IF WS-DIR-PATH = SPACES
+010100         MOVE "examples" TO WS-DIR-PATH
+010200     END-IF
+010300     IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-RESTART-WORD))
+010400             = "RESTART"
+010500         SET WS-IS-RESTART TO TRUE
+010600     END-IF
+010700     PERFORM VALIDATE-DIR-PATH
+010800     IF WS-BAD-CHAR
+010900         DISPLAY "CPYBATCH: DIRECTORY PATH CONTAINS AN "
+011000             "UNSUPPORTED CHARACTER - " FUNCTION TRIM(WS-DIR-PATH)
+011100         GOBACK
+011200     END-IF
+011300     STRING FUNCTION TRIM(WS-DIR-PATH) "/CPYBATCH.LST"
+011400         DELIMITED BY SIZE INTO WS-MANIFEST-PATH
+011500     STRING FUNCTION TRIM(WS-DIR-PATH) "/CPYBATCH.SUM"
+011600         DELIMITED BY SIZE INTO WS-SUMMARY-PATH
+011700     STRING FUNCTION TRIM(WS-DIR-PATH) "/CPYBATCH.CKP"
+011800         DELIMITED BY SIZE INTO WS-CKP-PATH
+011900     PERFORM LOAD-CHECKPOINT
+012000     STRING "ls -1 " FUNCTION TRIM(WS-DIR-PATH) "/*.cpy > "
+012100         FUNCTION TRIM(WS-MANIFEST-PATH) " 2>/dev/null"
+012200         DELIMITED BY SIZE INTO WS-COMMAND-LINE
+012300     CALL "SYSTEM" USING WS-COMMAND-LINE
+012400     OPEN INPUT MANIFEST-FILE
+012500     IF WS-MANIFEST-STATUS NOT = "00"
+012600         DISPLAY "CPYBATCH: NO COPYBOOKS FOUND UNDER "
+012700             FUNCTION TRIM(WS-DIR-PATH)
+012800         GOBACK
+012900     END-IF
+013000     IF WS-IS-RESTART
+013100         OPEN EXTEND SUMMARY-FILE
+013200         IF WS-SUMMARY-STATUS NOT = "00"
+013300             OPEN OUTPUT SUMMARY-FILE
+013400         END-IF
+013500     ELSE
+013600         OPEN OUTPUT SUMMARY-FILE
+013700         MOVE SPACES TO WS-OUT-LINE
+013800         STRING "COPYBOOK BATCH SIZING SUMMARY - "
+013900             FUNCTION TRIM(WS-DIR-PATH)
+014000             DELIMITED BY SIZE INTO WS-OUT-LINE
+014100         MOVE WS-OUT-LINE TO SUMMARY-REC
+014200         WRITE SUMMARY-REC
+014300     END-IF
+014400     PERFORM UNTIL WS-EOF
+014500         READ MANIFEST-FILE INTO WS-COPYBOOK-PATH
+014600             AT END
+014700                 SET WS-EOF TO TRUE
+014800             NOT AT END
+014900                 PERFORM CHECK-CHECKPOINT
+015000                 IF WS-CKP-FOUND
+015100                     ADD 1 TO WS-SKIP-COUNT
+015200                 ELSE
+015300                     PERFORM SIZE-ONE-COPYBOOK
+015400                 END-IF
+015500         END-READ
+015600     END-PERFORM
+015700     CLOSE MANIFEST-FILE
+015800     CLOSE SUMMARY-FILE
+015900     DISPLAY "CPYBATCH: SIZED " WS-FILE-COUNT
+016000         " COPYBOOK(S), SKIPPED " WS-SKIP-COUNT
+016100         " ALREADY CHECKPOINTED - SUMMARY IN "
+016200         FUNCTION TRIM(WS-SUMMARY-PATH)
+016300     STOP RUN.
+016400
+016500 VALIDATE-DIR-PATH.
+016600     MOVE "N" TO WS-BAD-CHAR-SW
+016700     MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DIR-PATH))
+016800         TO WS-DIR-LEN
+016900     PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+017000               UNTIL WS-CHAR-IDX > WS-DIR-LEN
+017100         MOVE WS-DIR-PATH(WS-CHAR-IDX:1) TO WS-ONE-CHAR
+017200         IF WS-ONE-CHAR NOT ALPHABETIC-UPPER
+017300               AND WS-ONE-CHAR NOT ALPHABETIC-LOWER
+017400               AND WS-ONE-CHAR NOT NUMERIC
+017500               AND WS-ONE-CHAR NOT = "/"
+017600               AND WS-ONE-CHAR NOT = "."
+017700               AND WS-ONE-CHAR NOT = "_"
+017800               AND WS-ONE-CHAR NOT = "-"
+017900             SET WS-BAD-CHAR TO TRUE
+018000         END-IF
+018100     END-PERFORM.
+018200
+018300 LOAD-CHECKPOINT.
+018400     MOVE 0 TO WS-CKP-COUNT
+018500     IF WS-IS-RESTART
+018600         OPEN INPUT CKP-FILE
+018700         IF WS-CKP-STATUS = "00"
+018800             PERFORM UNTIL WS-EOF
+018900                 READ CKP-FILE INTO WS-COPYBOOK-PATH
+019000                     AT END
+019100                         SET WS-EOF TO TRUE
+019200                     NOT AT END
+019300                         ADD 1 TO WS-CKP-COUNT
+019400                         MOVE WS-COPYBOOK-PATH
+019500                              TO WS-CKP-ENTRY(WS-CKP-COUNT)
+019600                 END-READ
+019700             END-PERFORM
+019800             CLOSE CKP-FILE
+019900             MOVE "N" TO WS-EOF-SW
+020000         END-IF
+020100     ELSE
+020200         OPEN OUTPUT CKP-FILE
+020300         CLOSE CKP-FILE
+020400     END-IF.
+020500
+020600 CHECK-CHECKPOINT.
+020700     MOVE "N" TO WS-CKP-FOUND-SW
+020800     PERFORM VARYING WS-CKP-IDX FROM 1 BY 1
+020900               UNTIL WS-CKP-IDX > WS-CKP-COUNT
+021000                  OR WS-CKP-FOUND
+021100         IF FUNCTION TRIM(WS-CKP-ENTRY(WS-CKP-IDX)) =
+021200            FUNCTION TRIM(WS-COPYBOOK-PATH)
+021300             MOVE "Y" TO WS-CKP-FOUND-SW
+021400         END-IF
+021500     END-PERFORM.
+021600
+021700 SIZE-ONE-COPYBOOK.
+021800     ADD 1 TO WS-FILE-COUNT
+021900     CALL "CPYPARSE" USING WS-COPYBOOK-PATH WS-FLD-TABLE
+022000         WS-SIZING-RESULT
+022100     MOVE SPACES TO WS-OUT-LINE
+022200     IF RESULT-FILE-ERROR
+022300         STRING FUNCTION TRIM(WS-COPYBOOK-PATH)
+022400             " *** COULD NOT BE OPENED ***"
+022500             DELIMITED BY SIZE INTO WS-OUT-LINE
+022600             ON OVERFLOW
+022700                 DISPLAY "CPYBATCH: SUMMARY LINE TRUNCATED FOR "
+022800                     FUNCTION TRIM(WS-COPYBOOK-PATH)
+022900         END-STRING
+023000     ELSE
+023100         STRING FUNCTION TRIM(WS-COPYBOOK-PATH)
+023200             " TOTAL=" WS-RESULT-TOTAL-MAX
+023300             " LARGEST=" FUNCTION TRIM(WS-RESULT-LARGEST-NAME)
+023400             "(" WS-RESULT-LARGEST-LEN ")"
+023500             " OCCURS-TABLES=" WS-RESULT-OCCURS-COUNT
+023600             DELIMITED BY SIZE INTO WS-OUT-LINE
+023700             ON OVERFLOW
+023800                 DISPLAY "CPYBATCH: SUMMARY LINE TRUNCATED FOR "
+023900                     FUNCTION TRIM(WS-COPYBOOK-PATH)
+024000         END-STRING
+024100         IF RESULT-IS-OVER-LIMIT
+024200             STRING FUNCTION TRIM(WS-OUT-LINE)
+024300                 " *** OVER MAX RECORD SIZE BY "
+024400                 WS-RESULT-OVER-BY " BYTES ***"
+024500                 DELIMITED BY SIZE INTO WS-OUT-LINE
+024600                 ON OVERFLOW
+024700                     DISPLAY
+024800                         "CPYBATCH: SUMMARY LINE TRUNCATED FOR "
+024900                         FUNCTION TRIM(WS-COPYBOOK-PATH)
+025000             END-STRING
+025100         END-IF
+025200     END-IF
+025300     MOVE WS-OUT-LINE TO SUMMARY-REC
+025400     WRITE SUMMARY-REC
+025500     IF NOT RESULT-FILE-ERROR
+025600         PERFORM WRITE-CHECKPOINT
+025700     END-IF
+025800     DISPLAY FUNCTION TRIM(WS-OUT-LINE).
+025900
+026000 WRITE-CHECKPOINT.
+026100     OPEN EXTEND CKP-FILE
+026200     MOVE WS-COPYBOOK-PATH TO CKP-REC
+026300     WRITE CKP-REC
+026400     CLOSE CKP-FILE.
