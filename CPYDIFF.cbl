@@ -0,0 +1,314 @@
+000100******************************************************************
+000200*    CPYDIFF
+000300*
+000400*    COMPARES TWO VERSIONS OF THE SAME COPYBOOK AND REPORTS, FIELD
+000500*    BY FIELD, WHICH ONES CHANGED LENGTH, WHICH ONES MOVED OFFSET,
+000600*    AND WHICH ARE NEW OR REMOVED - SO A MIGRATION IMPACT CAN BE
+000700*    ASSESSED BEFORE A CHANGED COPYBOOK GOES OUT, NOT AFTER A
+000800*    PROGRAM READING THE OLD LAYOUT BREAKS IN PRODUCTION. CALLS
+000900*    CPYPARSE ONCE PER VERSION AND MATCHES FIELDS BY NAME.
+001000*
+001100*    OUTPUT DESTINATION IS PASSED IN BY THE CALLER: "SYSOUT" (OR
+001200*    SPACES) WRITES THE LISTING TO THE TERMINAL, ANYTHING ELSE
+001300*    IS TREATED AS A LINE SEQUENTIAL FILE PATH TO WRITE TO.
+001400*
+001500*    MODIFICATION HISTORY
+001600*    2026-08-08  INITIAL VERSION.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. CPYDIFF.
+002000 DATE-WRITTEN. 26/08/08.
+002100 AUTHOR SYSTEMS.
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. RM-COBOL.
+002500 OBJECT-COMPUTER. RM-COBOL.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT DIFF-OUT-FILE ASSIGN TO DYNAMIC WS-OUT-PATH
+002900         ORGANIZATION LINE SEQUENTIAL
+003000         FILE STATUS IS WS-OUT-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  DIFF-OUT-FILE.
+003400 01  DIFF-OUT-REC                          PIC X(132).
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-OUT-PATH                           PIC X(200).
+003700 01  WS-OUT-STATUS                         PIC XX.
+003800 01  WS-TO-SCREEN                          PIC X VALUE "Y".
+003900 01  WS-OUT-LINE                           PIC X(132).
+004000 01  WS-IDX-A                              PIC 9(4).
+004100 01  WS-IDX-B                              PIC 9(4).
+004200 01  WS-MATCH-IDX                          PIC 9(4).
+004300 01  WS-FOUND-SW                           PIC X.
+004400     88 WS-FOUND                           VALUE "Y".
+004500 01  WS-STATUS-DISP                        PIC X(8).
+004600 01  WS-OLD-OFF-DISP                       PIC ZZZZZ9.
+004700 01  WS-NEW-OFF-DISP                       PIC ZZZZZ9.
+004800 01  WS-OLD-LEN-DISP                       PIC ZZZZZ9.
+004900 01  WS-NEW-LEN-DISP                       PIC ZZZZZ9.
+005000 01  WS-CHANGED-COUNT                      PIC 9(4) VALUE ZERO.
+005100 01  WS-REMOVED-COUNT                      PIC 9(4) VALUE ZERO.
+005200 01  WS-ADDED-COUNT                        PIC 9(4) VALUE ZERO.
+005300 01  WS-SAME-COUNT                         PIC 9(4) VALUE ZERO.
+005400
+005500     COPY "FLDTAB.cpy"
+005600         REPLACING WS-FLD-TABLE BY WS-FLD-TABLE-A
+005700                   WS-FLD-COUNT BY WS-FLD-COUNT-A
+005800                   WS-FLD-ENTRY BY WS-FLD-ENTRY-A
+005900                   FLD-IDX      BY FLD-IDX-A
+006000                   FLD-LEVEL    BY FLD-LEVEL-A
+006100                   FLD-NAME     BY FLD-NAME-A
+006200                   FLD-PIC-STRING BY FLD-PIC-STRING-A
+006300                   FLD-USAGE    BY FLD-USAGE-A
+006400                   FLD-REDEFINES BY FLD-REDEFINES-A
+006500                   FLD-OCCURS-MAX BY FLD-OCCURS-MAX-A
+006600                   FLD-DEPENDING-ON BY FLD-DEPENDING-ON-A
+006700                   FLD-IS-GROUP BY FLD-IS-GROUP-A
+006800                   FLD-ELEM-LEN BY FLD-ELEM-LEN-A
+006900                   FLD-LEN-MAX  BY FLD-LEN-MAX-A
+007000                   FLD-LEN-MIN  BY FLD-LEN-MIN-A
+007100                   FLD-OFFSET   BY FLD-OFFSET-A.
+007200     COPY "FLDTAB.cpy"
+007300         REPLACING WS-FLD-TABLE BY WS-FLD-TABLE-B
+007400                   WS-FLD-COUNT BY WS-FLD-COUNT-B
+007500                   WS-FLD-ENTRY BY WS-FLD-ENTRY-B
+007600                   FLD-IDX      BY FLD-IDX-B
+007700                   FLD-LEVEL    BY FLD-LEVEL-B
+007800                   FLD-NAME     BY FLD-NAME-B
+007900                   FLD-PIC-STRING BY FLD-PIC-STRING-B
+008000                   FLD-USAGE    BY FLD-USAGE-B
+008100                   FLD-REDEFINES BY FLD-REDEFINES-B
+008200                   FLD-OCCURS-MAX BY FLD-OCCURS-MAX-B
+008300                   FLD-DEPENDING-ON BY FLD-DEPENDING-ON-B
+008400                   FLD-IS-GROUP BY FLD-IS-GROUP-B
+008500                   FLD-ELEM-LEN BY FLD-ELEM-LEN-B
+008600                   FLD-LEN-MAX  BY FLD-LEN-MAX-B
+008700                   FLD-LEN-MIN  BY FLD-LEN-MIN-B
+008800                   FLD-OFFSET   BY FLD-OFFSET-B.
+008900     COPY "SIZERES.cpy"
+009000         REPLACING WS-SIZING-RESULT BY WS-SIZING-RESULT-A
+009100                   WS-RESULT-STATUS BY WS-RESULT-STATUS-A
+009200                   RESULT-OK BY RESULT-OK-A
+009300                   RESULT-FILE-ERROR BY RESULT-FILE-ERROR-A
+009400                   WS-RESULT-RECORD-COUNT BY
+009500                       WS-RESULT-RECORD-COUNT-A
+009600                   WS-RESULT-TOTAL-MAX BY WS-RESULT-TOTAL-MAX-A
+009700                   WS-RESULT-TOTAL-MIN BY WS-RESULT-TOTAL-MIN-A
+009800                   WS-RESULT-LARGEST-NAME BY
+009900                       WS-RESULT-LARGEST-NAME-A
+010000                   WS-RESULT-LARGEST-LEN BY
+010100                       WS-RESULT-LARGEST-LEN-A
+010200                   WS-RESULT-OCCURS-COUNT BY
+010300                       WS-RESULT-OCCURS-COUNT-A
+010400                   WS-RESULT-DEPENDING-COUNT BY
+010500                       WS-RESULT-DEPENDING-COUNT-A
+010600                   WS-RESULT-OVER-LIMIT BY
+010700                       WS-RESULT-OVER-LIMIT-A
+010800                   RESULT-IS-OVER-LIMIT BY
+010900                       RESULT-IS-OVER-LIMIT-A
+011000                   WS-RESULT-OVER-RECORD BY
+011100                       WS-RESULT-OVER-RECORD-A
+011200                   WS-RESULT-OVER-FIELD BY
+011300                       WS-RESULT-OVER-FIELD-A
+011400                   WS-RESULT-OVER-BY BY WS-RESULT-OVER-BY-A.
+011500     COPY "SIZERES.cpy"
+011600         REPLACING WS-SIZING-RESULT BY WS-SIZING-RESULT-B
+011700                   WS-RESULT-STATUS BY WS-RESULT-STATUS-B
+011800                   RESULT-OK BY RESULT-OK-B
+011900                   RESULT-FILE-ERROR BY RESULT-FILE-ERROR-B
+012000                   WS-RESULT-RECORD-COUNT BY
+012100                       WS-RESULT-RECORD-COUNT-B
+012200                   WS-RESULT-TOTAL-MAX BY WS-RESULT-TOTAL-MAX-B
+012300                   WS-RESULT-TOTAL-MIN BY WS-RESULT-TOTAL-MIN-B
+012400                   WS-RESULT-LARGEST-NAME BY
+012500                       WS-RESULT-LARGEST-NAME-B
+012600                   WS-RESULT-LARGEST-LEN BY
+012700                       WS-RESULT-LARGEST-LEN-B
+012800                   WS-RESULT-OCCURS-COUNT BY
+012900                       WS-RESULT-OCCURS-COUNT-B
+013000                   WS-RESULT-DEPENDING-COUNT BY
+013100                       WS-RESULT-DEPENDING-COUNT-B
+013200                   WS-RESULT-OVER-LIMIT BY
+013300                       WS-RESULT-OVER-LIMIT-B
+013400                   RESULT-IS-OVER-LIMIT BY
+013500                       RESULT-IS-OVER-LIMIT-B
+013600                   WS-RESULT-OVER-RECORD BY
+013700                       WS-RESULT-OVER-RECORD-B
+013800                   WS-RESULT-OVER-FIELD BY
+013900                       WS-RESULT-OVER-FIELD-B
+014000                   WS-RESULT-OVER-BY BY WS-RESULT-OVER-BY-B.
+014100
+014200 LINKAGE SECTION.
+014300 01  LS-OLD-PATH                           PIC X(200).
+014400 01  LS-NEW-PATH                           PIC X(200).
+014500 01  LS-OUTPUT-PATH                        PIC X(200).
+014600
+014700 PROCEDURE DIVISION USING LS-OLD-PATH LS-NEW-PATH LS-OUTPUT-PATH.
+014800
+014900 MAIN-DIFF.
+015000     CALL "CPYPARSE" USING LS-OLD-PATH WS-FLD-TABLE-A
+015100         WS-SIZING-RESULT-A
+015200     IF RESULT-FILE-ERROR-A
+015300         DISPLAY "CPYDIFF: UNABLE TO OPEN COPYBOOK "
+015400             FUNCTION TRIM(LS-OLD-PATH)
+015500         GOBACK
+015600     END-IF
+015700     CALL "CPYPARSE" USING LS-NEW-PATH WS-FLD-TABLE-B
+015800         WS-SIZING-RESULT-B
+015900     IF RESULT-FILE-ERROR-B
+016000         DISPLAY "CPYDIFF: UNABLE TO OPEN COPYBOOK "
+016100             FUNCTION TRIM(LS-NEW-PATH)
+016200         GOBACK
+016300     END-IF
+016400     PERFORM OPEN-DESTINATION
+016500     PERFORM WRITE-HEADER
+016600     PERFORM VARYING WS-IDX-A FROM 1 BY 1
+016700               UNTIL WS-IDX-A > WS-FLD-COUNT-A
+016800         PERFORM FIND-IN-B
+016900         IF WS-FOUND
+017000             PERFORM COMPARE-MATCHED-FIELD
+017100         ELSE
+017200             PERFORM REPORT-REMOVED-FIELD
+017300         END-IF
+017400     END-PERFORM
+017500     PERFORM VARYING WS-IDX-B FROM 1 BY 1
+017600               UNTIL WS-IDX-B > WS-FLD-COUNT-B
+017700         PERFORM FIND-IN-A
+017800         IF NOT WS-FOUND
+017900             PERFORM REPORT-ADDED-FIELD
+018000         END-IF
+018100     END-PERFORM
+018200     PERFORM WRITE-SUMMARY
+018300     PERFORM CLOSE-DESTINATION
+018400     GOBACK.
+018500
+018600 OPEN-DESTINATION.
+018700     IF LS-OUTPUT-PATH = SPACES OR LS-OUTPUT-PATH = "SYSOUT"
+018800         MOVE "Y" TO WS-TO-SCREEN
+018900     ELSE
+019000         MOVE "N" TO WS-TO-SCREEN
+019100         MOVE LS-OUTPUT-PATH TO WS-OUT-PATH
+019200         OPEN OUTPUT DIFF-OUT-FILE
+019300     END-IF.
+019400
+019500 CLOSE-DESTINATION.
+019600     IF WS-TO-SCREEN = "N"
+019700         CLOSE DIFF-OUT-FILE
+019800     END-IF.
+019900
+020000 EMIT-LINE.
+020100     IF WS-TO-SCREEN = "Y"
+020200         DISPLAY WS-OUT-LINE
+020300     ELSE
+020400         MOVE WS-OUT-LINE TO DIFF-OUT-REC
+020500         WRITE DIFF-OUT-REC
+020600     END-IF.
+020700
+020800 WRITE-HEADER.
+020900     MOVE SPACES TO WS-OUT-LINE
+021000     STRING "COPYBOOK DIFF - " FUNCTION TRIM(LS-OLD-PATH)
+021100            " -> " FUNCTION TRIM(LS-NEW-PATH)
+021200            DELIMITED BY SIZE INTO WS-OUT-LINE
+021300     PERFORM EMIT-LINE
+021400     MOVE "STATUS   NAME                        OLD-OFF NEW-OFF"
+021500         TO WS-OUT-LINE
+021600     PERFORM EMIT-LINE
+021700     MOVE "                                      OLD-LEN NEW-LEN"
+021800         TO WS-OUT-LINE
+021900     PERFORM EMIT-LINE
+022000     MOVE ALL "-" TO WS-OUT-LINE
+022100     PERFORM EMIT-LINE.
+022200
+022300* SEARCHES WS-FLD-TABLE-B FOR A FIELD NAMED LIKE WS-IDX-A'S ENTRY.
+022400* FILLER NEVER MATCHES ACROSS VERSIONS - THE NAME ISN'T UNIQUE, SO
+022500* MATCHING ON IT WOULD PAIR UNRELATED FILLER SLOTS BY COINCIDENCE.
+022600 FIND-IN-B.
+022700     MOVE "N" TO WS-FOUND-SW
+022800     MOVE ZERO TO WS-MATCH-IDX
+022900     IF FLD-NAME-A(WS-IDX-A) NOT = "FILLER"
+023000         PERFORM VARYING WS-IDX-B FROM 1 BY 1
+023100                   UNTIL WS-IDX-B > WS-FLD-COUNT-B OR WS-FOUND
+023200             IF FLD-NAME-A(WS-IDX-A) = FLD-NAME-B(WS-IDX-B)
+023300                 MOVE WS-IDX-B TO WS-MATCH-IDX
+023400                 MOVE "Y" TO WS-FOUND-SW
+023500             END-IF
+023600         END-PERFORM
+023700     END-IF.
+023800
+023900* SEARCHES WS-FLD-TABLE-A FOR A FIELD NAMED LIKE WS-IDX-B'S ENTRY.
+024000 FIND-IN-A.
+024100     MOVE "N" TO WS-FOUND-SW
+024200     MOVE ZERO TO WS-MATCH-IDX
+024300     IF FLD-NAME-B(WS-IDX-B) NOT = "FILLER"
+024400         PERFORM VARYING WS-IDX-A FROM 1 BY 1
+024500                   UNTIL WS-IDX-A > WS-FLD-COUNT-A OR WS-FOUND
+024600             IF FLD-NAME-B(WS-IDX-B) = FLD-NAME-A(WS-IDX-A)
+024700                 MOVE WS-IDX-A TO WS-MATCH-IDX
+024800                 MOVE "Y" TO WS-FOUND-SW
+024900             END-IF
+025000         END-PERFORM
+025100     END-IF.
+025200
+025300 COMPARE-MATCHED-FIELD.
+025400     IF FLD-OFFSET-A(WS-IDX-A) = FLD-OFFSET-B(WS-MATCH-IDX)
+025500         AND FLD-LEN-MAX-A(WS-IDX-A) =
+025600             FLD-LEN-MAX-B(WS-MATCH-IDX)
+025700         AND FLD-LEN-MIN-A(WS-IDX-A) =
+025800             FLD-LEN-MIN-B(WS-MATCH-IDX)
+025900         AND FUNCTION TRIM(FLD-DEPENDING-ON-A(WS-IDX-A)) =
+026000             FUNCTION TRIM(FLD-DEPENDING-ON-B(WS-MATCH-IDX))
+026100         ADD 1 TO WS-SAME-COUNT
+026200     ELSE
+026300         ADD 1 TO WS-CHANGED-COUNT
+026400         MOVE "CHANGED" TO WS-STATUS-DISP
+026500         MOVE FLD-OFFSET-A(WS-IDX-A) TO WS-OLD-OFF-DISP
+026600         MOVE FLD-OFFSET-B(WS-MATCH-IDX) TO WS-NEW-OFF-DISP
+026700         MOVE FLD-LEN-MAX-A(WS-IDX-A) TO WS-OLD-LEN-DISP
+026800         MOVE FLD-LEN-MAX-B(WS-MATCH-IDX) TO WS-NEW-LEN-DISP
+026900         MOVE SPACES TO WS-OUT-LINE
+027000         STRING WS-STATUS-DISP " " FLD-NAME-A(WS-IDX-A)
+027100                " " WS-OLD-OFF-DISP "  " WS-NEW-OFF-DISP
+027200                "  " WS-OLD-LEN-DISP "  " WS-NEW-LEN-DISP
+027300                DELIMITED BY SIZE INTO WS-OUT-LINE
+027400         PERFORM EMIT-LINE
+027500     END-IF.
+027600
+027700 REPORT-REMOVED-FIELD.
+027800     ADD 1 TO WS-REMOVED-COUNT
+027900     MOVE "REMOVED" TO WS-STATUS-DISP
+028000     MOVE FLD-OFFSET-A(WS-IDX-A) TO WS-OLD-OFF-DISP
+028100     MOVE ZERO TO WS-NEW-OFF-DISP
+028200     MOVE FLD-LEN-MAX-A(WS-IDX-A) TO WS-OLD-LEN-DISP
+028300     MOVE ZERO TO WS-NEW-LEN-DISP
+028400     MOVE SPACES TO WS-OUT-LINE
+028500     STRING WS-STATUS-DISP " " FLD-NAME-A(WS-IDX-A)
+028600            " " WS-OLD-OFF-DISP "  " WS-NEW-OFF-DISP
+028700            "  " WS-OLD-LEN-DISP "  " WS-NEW-LEN-DISP
+028800            DELIMITED BY SIZE INTO WS-OUT-LINE
+028900     PERFORM EMIT-LINE.
+029000
+029100 REPORT-ADDED-FIELD.
+029200     ADD 1 TO WS-ADDED-COUNT
+029300     MOVE "ADDED" TO WS-STATUS-DISP
+029400     MOVE ZERO TO WS-OLD-OFF-DISP
+029500     MOVE FLD-OFFSET-B(WS-IDX-B) TO WS-NEW-OFF-DISP
+029600     MOVE ZERO TO WS-OLD-LEN-DISP
+029700     MOVE FLD-LEN-MAX-B(WS-IDX-B) TO WS-NEW-LEN-DISP
+029800     MOVE SPACES TO WS-OUT-LINE
+029900     STRING WS-STATUS-DISP " " FLD-NAME-B(WS-IDX-B)
+030000            " " WS-OLD-OFF-DISP "  " WS-NEW-OFF-DISP
+030100            "  " WS-OLD-LEN-DISP "  " WS-NEW-LEN-DISP
+030200            DELIMITED BY SIZE INTO WS-OUT-LINE
+030300     PERFORM EMIT-LINE.
+030400
+030500 WRITE-SUMMARY.
+030600     MOVE ALL "-" TO WS-OUT-LINE
+030700     PERFORM EMIT-LINE
+030800     MOVE SPACES TO WS-OUT-LINE
+030900     STRING "UNCHANGED=" WS-SAME-COUNT
+031000            " CHANGED=" WS-CHANGED-COUNT
+031100            " REMOVED=" WS-REMOVED-COUNT
+031200            " ADDED=" WS-ADDED-COUNT
+031300            DELIMITED BY SIZE INTO WS-OUT-LINE
+031400     PERFORM EMIT-LINE.
