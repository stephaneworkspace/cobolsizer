@@ -0,0 +1,204 @@
+000100******************************************************************
+000200*    CPYEXP
+000300*
+000400*    EXPORTS A COPYBOOK'S SIZING RESULTS TO CSV OR JSON FOR
+000500*    DOWNSTREAM TOOLING. CALLS CPYPARSE TO SIZE THE COPYBOOK, THEN
+000600*    WRITES ONE ROW/OBJECT PER FIELD WITH ITS LEVEL, NAME, OFFSET,
+000700*    LENGTH (MIN/MAX), PICTURE, USAGE, REDEFINES-OF, OCCURS AND
+000800*    DEPENDING-ON.
+000900*
+001000*    LS-FORMAT IS "CSV " OR "JSON"; ANYTHING ELSE DEFAULTS TO CSV.
+001100*    LS-OUTPUT-PATH IS "SYSOUT" (OR SPACES) TO WRITE TO THE
+001200*    TERMINAL, OR A LINE SEQUENTIAL FILE PATH, SAME CONVENTION AS
+001300*    CPYRPT.
+001400*
+001500*    MODIFICATION HISTORY
+001600*    2026-08-08  INITIAL VERSION.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. CPYEXP.
+002000 DATE-WRITTEN. 26/08/08.
+002100 AUTHOR SYSTEMS.
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. RM-COBOL.
+002500 OBJECT-COMPUTER. RM-COBOL.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT EXP-OUT-FILE ASSIGN TO DYNAMIC WS-OUT-PATH
+002900         ORGANIZATION LINE SEQUENTIAL
+003000         FILE STATUS IS WS-OUT-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  EXP-OUT-FILE.
+003400 01  EXP-OUT-REC                          PIC X(300).
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-OUT-PATH                          PIC X(200).
+003700 01  WS-OUT-STATUS                        PIC XX.
+003800 01  WS-TO-SCREEN                         PIC X VALUE "Y".
+003900 01  WS-IS-JSON                           PIC X VALUE "N".
+004000 01  WS-OUT-LINE                          PIC X(300).
+004100 01  WS-OUT-LINE-NEW                      PIC X(300).
+004200 01  WS-IDX                               PIC 9(4).
+004300 01  WS-NAME-T                            PIC X(35).
+004400 01  WS-PIC-T                             PIC X(35).
+004500 01  WS-USAGE-T                           PIC X(12).
+004600 01  WS-REDEF-T                           PIC X(35).
+004700 01  WS-DEP-T                             PIC X(35).
+004800 01  WS-LEVEL-EDIT                        PIC Z9.
+004900 01  WS-LEVEL-T                           PIC X(2).
+005000 01  WS-OFFSET-EDIT                       PIC ZZZZZ9.
+005100 01  WS-OFFSET-T                          PIC X(6).
+005200 01  WS-LENMAX-EDIT                       PIC ZZZZZ9.
+005300 01  WS-LENMAX-T                          PIC X(6).
+005400 01  WS-LENMIN-EDIT                       PIC ZZZZZ9.
+005500 01  WS-LENMIN-T                          PIC X(6).
+005600 01  WS-OCCURS-EDIT                       PIC ZZZZ9.
+005700 01  WS-OCCURS-T                          PIC X(5).
+005800
+005900     COPY "FLDTAB.cpy".
+006000     COPY "SIZERES.cpy".
+006100
+006200 LINKAGE SECTION.
+006300 01  LS-COPYBOOK-PATH                     PIC X(200).
+006400 01  LS-FORMAT                            PIC X(4).
+006500 01  LS-OUTPUT-PATH                       PIC X(200).
+006600
+006700 PROCEDURE DIVISION USING LS-COPYBOOK-PATH LS-FORMAT
+006800                           LS-OUTPUT-PATH.
+006900
+007000 MAIN-EXPORT.
+007100     CALL "CPYPARSE" USING LS-COPYBOOK-PATH WS-FLD-TABLE
+007200         WS-SIZING-RESULT
+007300     IF RESULT-FILE-ERROR
+007400         DISPLAY "CPYEXP: UNABLE TO OPEN COPYBOOK "
+007500             FUNCTION TRIM(LS-COPYBOOK-PATH)
+007600         GOBACK
+007700     END-IF
+007800     MOVE "N" TO WS-IS-JSON
+007900     IF FUNCTION UPPER-CASE(LS-FORMAT) = "JSON"
+008000         MOVE "Y" TO WS-IS-JSON
+008100     END-IF
+008200     PERFORM OPEN-DESTINATION
+008300     IF WS-IS-JSON = "Y"
+008400         PERFORM WRITE-JSON
+008500     ELSE
+008600         PERFORM WRITE-CSV
+008700     END-IF
+008800     PERFORM CLOSE-DESTINATION
+008900     GOBACK.
+009000
+009100 OPEN-DESTINATION.
+009200     IF LS-OUTPUT-PATH = SPACES OR LS-OUTPUT-PATH = "SYSOUT"
+009300         MOVE "Y" TO WS-TO-SCREEN
+009400     ELSE
+009500         MOVE "N" TO WS-TO-SCREEN
+009600         MOVE LS-OUTPUT-PATH TO WS-OUT-PATH
+009700         OPEN OUTPUT EXP-OUT-FILE
+009800     END-IF.
+009900
+010000 CLOSE-DESTINATION.
+010100     IF WS-TO-SCREEN = "N"
+010200         CLOSE EXP-OUT-FILE
+010300     END-IF.
+010400
+010500 EMIT-LINE.
+010600     IF WS-TO-SCREEN = "Y"
+010700         DISPLAY FUNCTION TRIM(WS-OUT-LINE)
+010800     ELSE
+010900         MOVE WS-OUT-LINE TO EXP-OUT-REC
+011000         WRITE EXP-OUT-REC
+011100     END-IF.
+011200
+011300 LOAD-ROW-FIELDS.
+011400     MOVE FUNCTION TRIM(FLD-NAME(WS-IDX))        TO WS-NAME-T
+011500     MOVE FUNCTION TRIM(FLD-PIC-STRING(WS-IDX))  TO WS-PIC-T
+011600     MOVE FUNCTION TRIM(FLD-USAGE(WS-IDX))       TO WS-USAGE-T
+011700     MOVE FUNCTION TRIM(FLD-REDEFINES(WS-IDX))   TO WS-REDEF-T
+011800     MOVE FUNCTION TRIM(FLD-DEPENDING-ON(WS-IDX)) TO WS-DEP-T
+011900     MOVE FLD-LEVEL(WS-IDX)       TO WS-LEVEL-EDIT
+012000     MOVE FUNCTION TRIM(WS-LEVEL-EDIT)  TO WS-LEVEL-T
+012100     MOVE FLD-OFFSET(WS-IDX)      TO WS-OFFSET-EDIT
+012200     MOVE FUNCTION TRIM(WS-OFFSET-EDIT) TO WS-OFFSET-T
+012300     MOVE FLD-LEN-MAX(WS-IDX)     TO WS-LENMAX-EDIT
+012400     MOVE FUNCTION TRIM(WS-LENMAX-EDIT) TO WS-LENMAX-T
+012500     MOVE FLD-LEN-MIN(WS-IDX)     TO WS-LENMIN-EDIT
+012600     MOVE FUNCTION TRIM(WS-LENMIN-EDIT) TO WS-LENMIN-T
+012700     MOVE FLD-OCCURS-MAX(WS-IDX)  TO WS-OCCURS-EDIT
+012800     MOVE FUNCTION TRIM(WS-OCCURS-EDIT) TO WS-OCCURS-T.
+012900
+013000 WRITE-CSV.
+013100     MOVE SPACES TO WS-OUT-LINE
+013200     STRING "LEVEL,NAME,OFFSET,LENGTH-MAX,LENGTH-MIN,PICTURE,"
+013300            "USAGE,REDEFINES,OCCURS,DEPENDING-ON"
+013400            DELIMITED BY SIZE INTO WS-OUT-LINE
+013500     END-STRING
+013600     PERFORM EMIT-LINE
+013700     PERFORM VARYING WS-IDX FROM 1 BY 1
+013800               UNTIL WS-IDX > WS-FLD-COUNT
+013900         PERFORM LOAD-ROW-FIELDS
+014000         MOVE SPACES TO WS-OUT-LINE
+014100         STRING WS-LEVEL-T                 DELIMITED BY SPACE
+014200                ","                        DELIMITED BY SIZE
+014300                WS-NAME-T                  DELIMITED BY SPACE
+014400                ","                        DELIMITED BY SIZE
+014500                WS-OFFSET-T                DELIMITED BY SPACE
+014600                ","                        DELIMITED BY SIZE
+014700                WS-LENMAX-T                DELIMITED BY SPACE
+014800                ","                        DELIMITED BY SIZE
+014900                WS-LENMIN-T                DELIMITED BY SPACE
+015000                ","""                      DELIMITED BY SIZE
+015100                WS-PIC-T                   DELIMITED BY SPACE
+015200                ""","                      DELIMITED BY SIZE
+015300                WS-USAGE-T                 DELIMITED BY SPACE
+015400                ","                        DELIMITED BY SIZE
+015500                WS-REDEF-T                 DELIMITED BY SPACE
+015600                ","                        DELIMITED BY SIZE
+015700                WS-OCCURS-T                DELIMITED BY SPACE
+015800                ","                        DELIMITED BY SIZE
+015900                WS-DEP-T                   DELIMITED BY SPACE
+016000                INTO WS-OUT-LINE
+016100         END-STRING
+016200         PERFORM EMIT-LINE
+016300     END-PERFORM.
+016400
+016500 WRITE-JSON.
+016600     MOVE "[" TO WS-OUT-LINE
+016700     PERFORM EMIT-LINE
+016800     PERFORM VARYING WS-IDX FROM 1 BY 1
+016900               UNTIL WS-IDX > WS-FLD-COUNT
+017000         PERFORM LOAD-ROW-FIELDS
+017100         MOVE SPACES TO WS-OUT-LINE
+017200         STRING "  {""level"":"       DELIMITED BY SIZE
+017300                WS-LEVEL-T            DELIMITED BY SPACE
+017400                ",""name"":"""        DELIMITED BY SIZE
+017500                WS-NAME-T             DELIMITED BY SPACE
+017600                """,""offset"":"      DELIMITED BY SIZE
+017700                WS-OFFSET-T           DELIMITED BY SPACE
+017800                ",""lengthMax"":"     DELIMITED BY SIZE
+017900                WS-LENMAX-T           DELIMITED BY SPACE
+018000                ",""lengthMin"":"     DELIMITED BY SIZE
+018100                WS-LENMIN-T           DELIMITED BY SPACE
+018200                ",""picture"":"""     DELIMITED BY SIZE
+018300                WS-PIC-T              DELIMITED BY SPACE
+018400                """,""usage"":"""     DELIMITED BY SIZE
+018500                WS-USAGE-T            DELIMITED BY SPACE
+018600                """,""redefines"":""" DELIMITED BY SIZE
+018700                WS-REDEF-T            DELIMITED BY SPACE
+018800                """,""occurs"":"      DELIMITED BY SIZE
+018900                WS-OCCURS-T           DELIMITED BY SPACE
+019000                ",""dependingOn"":""" DELIMITED BY SIZE
+019100                WS-DEP-T              DELIMITED BY SPACE
+019200                """}"                 DELIMITED BY SIZE
+019300                INTO WS-OUT-LINE
+019400         END-STRING
+019500         IF WS-IDX < WS-FLD-COUNT
+019600             MOVE SPACES TO WS-OUT-LINE-NEW
+019700             STRING FUNCTION TRIM(WS-OUT-LINE) ","
+019800                 DELIMITED BY SIZE INTO WS-OUT-LINE-NEW
+019900             MOVE WS-OUT-LINE-NEW TO WS-OUT-LINE
+020000         END-IF
+020100         PERFORM EMIT-LINE
+020200     END-PERFORM
+020300     MOVE "]" TO WS-OUT-LINE
+020400     PERFORM EMIT-LINE.
