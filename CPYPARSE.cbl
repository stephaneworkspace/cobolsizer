@@ -0,0 +1,533 @@
+000100******************************************************************
+000200*    CPYPARSE
+000300*
+000400*    READS A COPYBOOK (OR ANY TEXT FILE CONTAINING COBOL DATA
+000500*    DESCRIPTION ENTRIES, FIXED FORMAT COLUMNS 8-72) AND BUILDS
+000600*    THE FIELD TABLE IN FLDTAB.cpy WITH LEVEL, NAME, PICTURE,
+000700*    USAGE, REDEFINES/OCCURS/DEPENDING-ON INFORMATION, THE
+000800*    BYTE-ACCURATE LENGTH OF EVERY FIELD, AND ITS OFFSET WITHIN
+000900*    ITS 01-LEVEL RECORD. CALLED BY CPYRPT, CPYEXP, CPYBATCH AND
+001000*    CPYDIFF SO THE SIZING RULES LIVE IN ONE PLACE.
+001100*
+001200*    USAGE SIZING RULES (RM-COBOL RUNTIME STORAGE):
+001300*      COMP-1            ALWAYS 4 BYTES (SINGLE-PRECISION FLOAT,
+001400*                        THE PICTURE CLAUSE DOES NOT CHANGE THIS)
+001500*      COMP-2            ALWAYS 8 BYTES (DOUBLE-PRECISION FLOAT)
+001600*      COMP-3            (DIGITS / 2) + 1 BYTES, PACKED DECIMAL
+001700*      COMP-4/COMP-5/
+001800*      BINARY/COMP       1-4 DIGITS = 2 BYTES, 5-9 = 4 BYTES,
+001900*                        10-18 = 8 BYTES
+002000*      DISPLAY (DEFAULT) ONE BYTE PER PICTURE POSITION
+002100*
+002200*    EVERY SUCCESSFUL RUN IS LOGGED TO CPYAUDIT.LOG VIA CPYAUDIT
+002300*    SO THERE IS A STANDING RECORD OF WHEN A COPYBOOK WAS SIZED,
+002400*    ITS TOTAL SIZE, AND WHO/WHAT RAN IT.
+002500*
+002600*    MODIFICATION HISTORY
+002700*    2026-08-08  INITIAL VERSION.
+002800*    2026-08-08  LOG EVERY RUN TO THE AUDIT TRAIL VIA CPYAUDIT.
+002900******************************************************************
+003000 IDENTIFICATION DIVISION.
+003100 PROGRAM-ID. CPYPARSE.
+003200 DATE-WRITTEN. 26/08/08.
+003300 AUTHOR SYSTEMS.
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER. RM-COBOL.
+003700 OBJECT-COMPUTER. RM-COBOL.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT COPY-IN-FILE ASSIGN TO DYNAMIC WS-COPY-PATH
+004100         ORGANIZATION LINE SEQUENTIAL
+004200         FILE STATUS IS WS-COPY-STATUS.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  COPY-IN-FILE.
+004600 01  COPY-IN-REC                          PIC X(80).
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-COPY-PATH                         PIC X(200).
+004900 01  WS-COPY-STATUS                       PIC XX.
+005000 01  WS-EOF-SW                            PIC X VALUE "N".
+005100     88 WS-EOF                            VALUE "Y".
+005200 01  WS-LINE                              PIC X(80).
+005300 01  WS-AREA-B                            PIC X(65).
+005400 01  WS-STMT-BUFFER                       PIC X(400).
+005500 01  WS-STMT-BUFFER-NEW                   PIC X(400).
+005600 01  WS-STMT-LEN                          PIC 9(4).
+005700 01  WS-MAX-RECORD-SIZE                   PIC 9(9) VALUE 32767.
+005800 01  WS-NEW-LEVEL                         PIC 99.
+005900
+006000 01  WS-TOKEN-TABLE.
+006100     05 WS-TOKEN OCCURS 20 TIMES          PIC X(35).
+006200 01  WS-TOKEN-COUNT                       PIC 99.
+006300 01  WS-TOK-IDX                           PIC 99.
+006400
+006500 01  WS-PIC-STRING-IN                     PIC X(35).
+006600 01  WS-PIC-WORK                          PIC X(35).
+006700 01  WS-PIC-WORK-LEN                      PIC 9(4).
+006800 01  WS-PIC-LEN                           PIC 9(6).
+006900 01  WS-PIC-DIGITS                        PIC 9(6).
+007000 01  WS-PIC-IDX                           PIC 9(4).
+007100 01  WS-PIC-CHAR                          PIC X.
+007200 01  WS-REPEAT-BUF                        PIC X(6).
+007300 01  WS-REPEAT-BUF-LEN                    PIC 9(2).
+007400 01  WS-REPEAT-NUM                        PIC 9(6).
+007500 01  WS-LAST-SYM-COUNTS-LEN               PIC X.
+007600 01  WS-LAST-SYM-COUNTS-DIGIT             PIC X.
+007700
+007800 01  WS-GL-IDX                            PIC 9(4).
+007900 01  WS-GL-CHILD-IDX                      PIC 9(4).
+008000 01  WS-GL-CHILD-LEVEL                    PIC 99.
+008100 01  WS-GL-SUM-MAX                        PIC 9(9).
+008200 01  WS-GL-SUM-MIN                        PIC 9(9).
+008300 01  WS-GL-SLOT-MAX                       PIC 9(9).
+008400 01  WS-GL-SLOT-MIN                       PIC 9(9).
+008500 01  WS-GL-SLOT-ACTIVE                    PIC X.
+008600 01  WS-GL-EFF-MIN                        PIC 9(6).
+008700 01  WS-GL-EFF-MAX                        PIC 9(6).
+008800
+008900 01  WS-OFF-NEXT-TABLE.
+009000     05 WS-OFF-NEXT OCCURS 49 TIMES       PIC 9(9).
+009100 01  WS-OFF-IDX                           PIC 9(4).
+009200 01  WS-OFF-FOUND-IDX                     PIC 9(4).
+009300 01  WS-OFF-SEARCH-IDX                    PIC 9(4).
+009400 01  WS-OFF-CANDIDATE-END                 PIC 9(9).
+009500
+009600 01  WS-SUM-IDX                           PIC 9(4).
+009700 01  WS-SUM-END-POS                       PIC 9(9).
+009800 01  WS-CURRENT-RECORD-NAME               PIC X(35).
+009900 01  WS-RECORD-FLAGGED                    PIC X.
+010000
+010100 LINKAGE SECTION.
+010200 01  LS-COPYBOOK-PATH                     PIC X(200).
+010300     COPY "FLDTAB.cpy".
+010400     COPY "SIZERES.cpy".
+010500
+010600 PROCEDURE DIVISION USING LS-COPYBOOK-PATH
+010700                           WS-FLD-TABLE
+010800                           WS-SIZING-RESULT.
+010900
+011000 MAIN-PARSE.
+011100     INITIALIZE WS-SIZING-RESULT
+011200     MOVE ZERO TO WS-FLD-COUNT
+011300     MOVE SPACES TO WS-STMT-BUFFER
+011400     MOVE LS-COPYBOOK-PATH TO WS-COPY-PATH
+011500     MOVE "N" TO WS-EOF-SW
+011600     OPEN INPUT COPY-IN-FILE
+011700     IF WS-COPY-STATUS NOT = "00"
+011800         SET RESULT-FILE-ERROR TO TRUE
+011900         GOBACK
+012000     END-IF
+012100     PERFORM UNTIL WS-EOF
+012200         READ COPY-IN-FILE INTO WS-LINE
+012300             AT END
+012400                 SET WS-EOF TO TRUE
+012500             NOT AT END
+012600                 PERFORM PROCESS-ONE-LINE
+012700         END-READ
+012800     END-PERFORM
+012900     CLOSE COPY-IN-FILE
+013000     PERFORM COMPUTE-FIELD-LENGTHS
+013100     PERFORM COMPUTE-OFFSETS
+013200     PERFORM COMPUTE-SUMMARY
+013300     CALL "CPYAUDIT" USING LS-COPYBOOK-PATH
+013400         WS-RESULT-TOTAL-MAX
+013500     GOBACK.
+013600
+013700 PROCESS-ONE-LINE.
+013800     IF WS-LINE(7:1) = "*" OR WS-LINE = SPACES
+013900         CONTINUE
+014000     ELSE
+014100         MOVE WS-LINE(8:65) TO WS-AREA-B
+014200         PERFORM APPEND-AND-CHECK
+014300     END-IF.
+014400
+014500 APPEND-AND-CHECK.
+014600     IF FUNCTION TRIM(WS-STMT-BUFFER) = SPACES
+014700         MOVE FUNCTION TRIM(WS-AREA-B) TO WS-STMT-BUFFER
+014800     ELSE
+014900         MOVE SPACES TO WS-STMT-BUFFER-NEW
+015000         STRING FUNCTION TRIM(WS-STMT-BUFFER) DELIMITED BY SIZE
+015100                " "                         DELIMITED BY SIZE
+015200                FUNCTION TRIM(WS-AREA-B)     DELIMITED BY SIZE
+015300                INTO WS-STMT-BUFFER-NEW
+015400         END-STRING
+015500         MOVE WS-STMT-BUFFER-NEW TO WS-STMT-BUFFER
+015600     END-IF
+015700     COMPUTE WS-STMT-LEN =
+015800         FUNCTION LENGTH(FUNCTION TRIM(WS-STMT-BUFFER))
+015900     IF WS-STMT-LEN > 0
+016000         IF WS-STMT-BUFFER(WS-STMT-LEN:1) = "."
+016100             PERFORM PARSE-STATEMENT
+016200             MOVE SPACES TO WS-STMT-BUFFER
+016300         END-IF
+016400     END-IF.
+016500
+016600 PARSE-STATEMENT.
+016700     MOVE SPACE TO WS-STMT-BUFFER(WS-STMT-LEN:1)
+016800     MOVE SPACES TO WS-TOKEN-TABLE
+016900     UNSTRING WS-STMT-BUFFER DELIMITED BY ALL SPACES
+017000         INTO WS-TOKEN(1)  WS-TOKEN(2)  WS-TOKEN(3)  WS-TOKEN(4)
+017100              WS-TOKEN(5)  WS-TOKEN(6)  WS-TOKEN(7)  WS-TOKEN(8)
+017200              WS-TOKEN(9)  WS-TOKEN(10) WS-TOKEN(11) WS-TOKEN(12)
+017300              WS-TOKEN(13) WS-TOKEN(14) WS-TOKEN(15) WS-TOKEN(16)
+017400              WS-TOKEN(17) WS-TOKEN(18) WS-TOKEN(19) WS-TOKEN(20)
+017500     END-UNSTRING
+017600     MOVE 0 TO WS-TOKEN-COUNT
+017700     PERFORM VARYING WS-TOK-IDX FROM 1 BY 1
+017800               UNTIL WS-TOK-IDX > 20
+017900         IF WS-TOKEN(WS-TOK-IDX) NOT = SPACES
+018000             ADD 1 TO WS-TOKEN-COUNT
+018100         END-IF
+018200     END-PERFORM
+018300     IF WS-TOKEN-COUNT >= 2
+018400               AND FUNCTION TRIM(WS-TOKEN(1)) IS NUMERIC
+018500         MOVE FUNCTION NUMVAL(WS-TOKEN(1)) TO WS-NEW-LEVEL
+018600         IF WS-NEW-LEVEL NOT = 88 AND WS-NEW-LEVEL NOT = 66
+018700                 AND WS-NEW-LEVEL NOT = 77
+018800             PERFORM ADD-FIELD-ENTRY
+018900         END-IF
+019000     END-IF.
+019100
+019200 ADD-FIELD-ENTRY.
+019300     ADD 1 TO WS-FLD-COUNT
+019400     SET FLD-IDX TO WS-FLD-COUNT
+019500     MOVE WS-NEW-LEVEL       TO FLD-LEVEL(FLD-IDX)
+019600     MOVE WS-TOKEN(2)        TO FLD-NAME(FLD-IDX)
+019700     MOVE SPACES             TO FLD-PIC-STRING(FLD-IDX)
+019800                                 FLD-REDEFINES(FLD-IDX)
+019900                                 FLD-DEPENDING-ON(FLD-IDX)
+020000     MOVE "DISPLAY"          TO FLD-USAGE(FLD-IDX)
+020100     MOVE "Y"                TO FLD-IS-GROUP(FLD-IDX)
+020200     MOVE ZERO               TO FLD-OCCURS-MAX(FLD-IDX)
+020300     MOVE ZERO               TO FLD-ELEM-LEN(FLD-IDX)
+020400     PERFORM VARYING WS-TOK-IDX FROM 3 BY 1
+020500               UNTIL WS-TOK-IDX > WS-TOKEN-COUNT
+020600         PERFORM SCAN-ONE-ATTRIBUTE-TOKEN
+020700     END-PERFORM
+020800     IF FLD-IS-GROUP(FLD-IDX) = "N"
+020900         PERFORM COMPUTE-ELEM-LEN
+021000     END-IF.
+021100
+021200 SCAN-ONE-ATTRIBUTE-TOKEN.
+021300     EVALUATE TRUE
+021400         WHEN WS-TOKEN(WS-TOK-IDX) = "PIC"
+021500           OR WS-TOKEN(WS-TOK-IDX) = "PICTURE"
+021600             IF WS-TOK-IDX < WS-TOKEN-COUNT
+021700               AND WS-TOKEN(WS-TOK-IDX + 1) = "IS"
+021800                 IF WS-TOK-IDX + 1 < WS-TOKEN-COUNT
+021900                     MOVE WS-TOKEN(WS-TOK-IDX + 2)
+022000                          TO FLD-PIC-STRING(FLD-IDX)
+022100                     MOVE "N" TO FLD-IS-GROUP(FLD-IDX)
+022200                 END-IF
+022300             ELSE
+022400                 IF WS-TOK-IDX < WS-TOKEN-COUNT
+022500                     MOVE WS-TOKEN(WS-TOK-IDX + 1)
+022600                          TO FLD-PIC-STRING(FLD-IDX)
+022700                     MOVE "N" TO FLD-IS-GROUP(FLD-IDX)
+022800                 END-IF
+022900             END-IF
+023000         WHEN WS-TOKEN(WS-TOK-IDX) = "REDEFINES"
+023100             IF WS-TOK-IDX < WS-TOKEN-COUNT
+023200                 MOVE WS-TOKEN(WS-TOK-IDX + 1)
+023300                      TO FLD-REDEFINES(FLD-IDX)
+023400             END-IF
+023500         WHEN WS-TOKEN(WS-TOK-IDX) = "OCCURS"
+023600             IF WS-TOK-IDX + 2 <= WS-TOKEN-COUNT
+023700               AND WS-TOKEN(WS-TOK-IDX + 2) = "TO"
+023800                 IF WS-TOK-IDX + 3 <= WS-TOKEN-COUNT
+023900                   AND FUNCTION TRIM
+024000                       (WS-TOKEN(WS-TOK-IDX + 3)) IS NUMERIC
+024100                     COMPUTE FLD-OCCURS-MAX(FLD-IDX) =
+024200                         FUNCTION NUMVAL(WS-TOKEN(WS-TOK-IDX + 3))
+024300                 END-IF
+024400             ELSE
+024500                 IF WS-TOK-IDX < WS-TOKEN-COUNT
+024600                   AND FUNCTION TRIM
+024700                       (WS-TOKEN(WS-TOK-IDX + 1)) IS NUMERIC
+024800                     COMPUTE FLD-OCCURS-MAX(FLD-IDX) =
+024900                         FUNCTION NUMVAL(WS-TOKEN(WS-TOK-IDX + 1))
+025000                 END-IF
+025100             END-IF
+025200         WHEN WS-TOKEN(WS-TOK-IDX) = "DEPENDING"
+025300             IF WS-TOK-IDX + 2 <= WS-TOKEN-COUNT
+025400                 MOVE WS-TOKEN(WS-TOK-IDX + 2)
+025500                      TO FLD-DEPENDING-ON(FLD-IDX)
+025600             END-IF
+025700         WHEN WS-TOKEN(WS-TOK-IDX) = "COMP-1"
+025800           OR WS-TOKEN(WS-TOK-IDX) = "COMPUTATIONAL-1"
+025900             MOVE "COMP-1" TO FLD-USAGE(FLD-IDX)
+026000         WHEN WS-TOKEN(WS-TOK-IDX) = "COMP-2"
+026100           OR WS-TOKEN(WS-TOK-IDX) = "COMPUTATIONAL-2"
+026200             MOVE "COMP-2" TO FLD-USAGE(FLD-IDX)
+026300         WHEN WS-TOKEN(WS-TOK-IDX) = "COMP-3"
+026400           OR WS-TOKEN(WS-TOK-IDX) = "COMPUTATIONAL-3"
+026500           OR WS-TOKEN(WS-TOK-IDX) = "PACKED-DECIMAL"
+026600             MOVE "COMP-3" TO FLD-USAGE(FLD-IDX)
+026700         WHEN WS-TOKEN(WS-TOK-IDX) = "COMP-4"
+026800           OR WS-TOKEN(WS-TOK-IDX) = "COMPUTATIONAL-4"
+026900           OR WS-TOKEN(WS-TOK-IDX) = "COMP-5"
+027000           OR WS-TOKEN(WS-TOK-IDX) = "COMPUTATIONAL-5"
+027100           OR WS-TOKEN(WS-TOK-IDX) = "BINARY"
+027200           OR WS-TOKEN(WS-TOK-IDX) = "COMP"
+027300           OR WS-TOKEN(WS-TOK-IDX) = "COMPUTATIONAL"
+027400             MOVE "BINARY" TO FLD-USAGE(FLD-IDX)
+027500         WHEN WS-TOKEN(WS-TOK-IDX) = "VALUE"
+027600             MOVE WS-TOKEN-COUNT TO WS-TOK-IDX
+027700         WHEN OTHER
+027800             CONTINUE
+027900     END-EVALUATE.
+028000
+028100 COMPUTE-ELEM-LEN.
+028200     MOVE FLD-PIC-STRING(FLD-IDX) TO WS-PIC-STRING-IN
+028300     PERFORM ANALYZE-PICTURE
+028400     EVALUATE FLD-USAGE(FLD-IDX)
+028500         WHEN "COMP-1"
+028600             MOVE 4 TO FLD-ELEM-LEN(FLD-IDX)
+028700         WHEN "COMP-2"
+028800             MOVE 8 TO FLD-ELEM-LEN(FLD-IDX)
+028900         WHEN "COMP-3"
+029000             COMPUTE FLD-ELEM-LEN(FLD-IDX) =
+029100                 (WS-PIC-DIGITS / 2) + 1
+029200         WHEN "BINARY"
+029300             EVALUATE TRUE
+029400                 WHEN WS-PIC-DIGITS <= 4
+029500                     MOVE 2 TO FLD-ELEM-LEN(FLD-IDX)
+029600                 WHEN WS-PIC-DIGITS <= 9
+029700                     MOVE 4 TO FLD-ELEM-LEN(FLD-IDX)
+029800                 WHEN OTHER
+029900                     MOVE 8 TO FLD-ELEM-LEN(FLD-IDX)
+030000             END-EVALUATE
+030100         WHEN OTHER
+030200             MOVE WS-PIC-LEN TO FLD-ELEM-LEN(FLD-IDX)
+030300     END-EVALUATE.
+030400
+030500 ANALYZE-PICTURE.
+030600     MOVE 0 TO WS-PIC-LEN WS-PIC-DIGITS
+030700     MOVE FUNCTION TRIM(WS-PIC-STRING-IN) TO WS-PIC-WORK
+030800     COMPUTE WS-PIC-WORK-LEN =
+030900         FUNCTION LENGTH(FUNCTION TRIM(WS-PIC-STRING-IN))
+031000     MOVE "N" TO WS-LAST-SYM-COUNTS-LEN WS-LAST-SYM-COUNTS-DIGIT
+031100     MOVE 1 TO WS-PIC-IDX
+031200     PERFORM UNTIL WS-PIC-IDX > WS-PIC-WORK-LEN
+031300         MOVE WS-PIC-WORK(WS-PIC-IDX:1) TO WS-PIC-CHAR
+031400         EVALUATE WS-PIC-CHAR
+031500             WHEN "("
+031600                 PERFORM PARSE-REPEAT-COUNT
+031700             WHEN "9"
+031800                 ADD 1 TO WS-PIC-LEN
+031900                 ADD 1 TO WS-PIC-DIGITS
+032000                 MOVE "Y" TO WS-LAST-SYM-COUNTS-LEN
+032100                 MOVE "Y" TO WS-LAST-SYM-COUNTS-DIGIT
+032200             WHEN "V"
+032300                 MOVE "N" TO WS-LAST-SYM-COUNTS-LEN
+032400                 MOVE "N" TO WS-LAST-SYM-COUNTS-DIGIT
+032500             WHEN "S"
+032600                 MOVE "N" TO WS-LAST-SYM-COUNTS-LEN
+032700                 MOVE "N" TO WS-LAST-SYM-COUNTS-DIGIT
+032800             WHEN "P"
+032900                 MOVE "N" TO WS-LAST-SYM-COUNTS-LEN
+033000                 MOVE "N" TO WS-LAST-SYM-COUNTS-DIGIT
+033100             WHEN OTHER
+033200                 ADD 1 TO WS-PIC-LEN
+033300                 MOVE "Y" TO WS-LAST-SYM-COUNTS-LEN
+033400                 MOVE "N" TO WS-LAST-SYM-COUNTS-DIGIT
+033500         END-EVALUATE
+033600         ADD 1 TO WS-PIC-IDX
+033700     END-PERFORM.
+033800
+033900 PARSE-REPEAT-COUNT.
+034000     MOVE SPACES TO WS-REPEAT-BUF
+034100     MOVE 0 TO WS-REPEAT-BUF-LEN
+034200     ADD 1 TO WS-PIC-IDX
+034300     PERFORM UNTIL WS-PIC-IDX > WS-PIC-WORK-LEN
+034400               OR WS-PIC-WORK(WS-PIC-IDX:1) = ")"
+034500         ADD 1 TO WS-REPEAT-BUF-LEN
+034600         MOVE WS-PIC-WORK(WS-PIC-IDX:1)
+034700              TO WS-REPEAT-BUF(WS-REPEAT-BUF-LEN:1)
+034800         ADD 1 TO WS-PIC-IDX
+034900     END-PERFORM
+035000     COMPUTE WS-REPEAT-NUM = FUNCTION NUMVAL(WS-REPEAT-BUF)
+035100     IF WS-LAST-SYM-COUNTS-LEN = "Y"
+035200         ADD WS-REPEAT-NUM TO WS-PIC-LEN
+035300         SUBTRACT 1 FROM WS-PIC-LEN
+035400     END-IF
+035500     IF WS-LAST-SYM-COUNTS-DIGIT = "Y"
+035600         ADD WS-REPEAT-NUM TO WS-PIC-DIGITS
+035700         SUBTRACT 1 FROM WS-PIC-DIGITS
+035800     END-IF.
+035900
+036000 COMPUTE-FIELD-LENGTHS.
+036100     PERFORM VARYING WS-GL-IDX FROM WS-FLD-COUNT BY -1
+036200               UNTIL WS-GL-IDX < 1
+036300         SET FLD-IDX TO WS-GL-IDX
+036400         PERFORM COMPUTE-EFFECTIVE-OCCURS
+036500         IF FLD-IS-GROUP(FLD-IDX) = "N"
+036600             COMPUTE FLD-LEN-MAX(FLD-IDX) =
+036700                 FLD-ELEM-LEN(FLD-IDX) * WS-GL-EFF-MAX
+036800             COMPUTE FLD-LEN-MIN(FLD-IDX) =
+036900                 FLD-ELEM-LEN(FLD-IDX) * WS-GL-EFF-MIN
+037000         ELSE
+037100             PERFORM SUM-IMMEDIATE-CHILDREN
+037200             COMPUTE FLD-LEN-MAX(FLD-IDX) =
+037300                 WS-GL-SUM-MAX * WS-GL-EFF-MAX
+037400             COMPUTE FLD-LEN-MIN(FLD-IDX) =
+037500                 WS-GL-SUM-MIN * WS-GL-EFF-MIN
+037600         END-IF
+037700     END-PERFORM.
+037800
+037900 COMPUTE-EFFECTIVE-OCCURS.
+038000     IF FLD-OCCURS-MAX(FLD-IDX) = 0
+038100         MOVE 1 TO WS-GL-EFF-MIN
+038200         MOVE 1 TO WS-GL-EFF-MAX
+038300     ELSE
+038400         MOVE FLD-OCCURS-MAX(FLD-IDX) TO WS-GL-EFF-MAX
+038500         IF FLD-DEPENDING-ON(FLD-IDX) = SPACES
+038600             MOVE FLD-OCCURS-MAX(FLD-IDX) TO WS-GL-EFF-MIN
+038700         ELSE
+038800             MOVE 0 TO WS-GL-EFF-MIN
+038900         END-IF
+039000     END-IF.
+039100
+039200 SUM-IMMEDIATE-CHILDREN.
+039300     MOVE 0 TO WS-GL-SUM-MAX WS-GL-SUM-MIN
+039400     MOVE 0 TO WS-GL-SLOT-MAX WS-GL-SLOT-MIN
+039500     MOVE "N" TO WS-GL-SLOT-ACTIVE
+039600     IF WS-GL-IDX < WS-FLD-COUNT
+039700         AND FLD-LEVEL(WS-GL-IDX + 1) > FLD-LEVEL(WS-GL-IDX)
+039800         MOVE FLD-LEVEL(WS-GL-IDX + 1) TO WS-GL-CHILD-LEVEL
+039900         MOVE WS-GL-IDX TO WS-GL-CHILD-IDX
+040000         ADD 1 TO WS-GL-CHILD-IDX
+040100         PERFORM UNTIL WS-GL-CHILD-IDX > WS-FLD-COUNT
+040200                   OR FLD-LEVEL(WS-GL-CHILD-IDX)
+040300                      <= FLD-LEVEL(WS-GL-IDX)
+040400             IF FLD-LEVEL(WS-GL-CHILD-IDX) = WS-GL-CHILD-LEVEL
+040500                 IF FLD-REDEFINES(WS-GL-CHILD-IDX) NOT = SPACES
+040600                     IF FLD-LEN-MAX(WS-GL-CHILD-IDX)
+040700                             > WS-GL-SLOT-MAX
+040800                         MOVE FLD-LEN-MAX(WS-GL-CHILD-IDX)
+040900                              TO WS-GL-SLOT-MAX
+041000                     END-IF
+041100                     IF FLD-LEN-MIN(WS-GL-CHILD-IDX)
+041200                             > WS-GL-SLOT-MIN
+041300                         MOVE FLD-LEN-MIN(WS-GL-CHILD-IDX)
+041400                              TO WS-GL-SLOT-MIN
+041500                     END-IF
+041600                 ELSE
+041700                     IF WS-GL-SLOT-ACTIVE = "Y"
+041800                         ADD WS-GL-SLOT-MAX TO WS-GL-SUM-MAX
+041900                         ADD WS-GL-SLOT-MIN TO WS-GL-SUM-MIN
+042000                     END-IF
+042100                     MOVE FLD-LEN-MAX(WS-GL-CHILD-IDX)
+042200                          TO WS-GL-SLOT-MAX
+042300                     MOVE FLD-LEN-MIN(WS-GL-CHILD-IDX)
+042400                          TO WS-GL-SLOT-MIN
+042500                     MOVE "Y" TO WS-GL-SLOT-ACTIVE
+042600                 END-IF
+042700             END-IF
+042800             ADD 1 TO WS-GL-CHILD-IDX
+042900         END-PERFORM
+043000         IF WS-GL-SLOT-ACTIVE = "Y"
+043100             ADD WS-GL-SLOT-MAX TO WS-GL-SUM-MAX
+043200             ADD WS-GL-SLOT-MIN TO WS-GL-SUM-MIN
+043300         END-IF
+043400     END-IF.
+043500
+043600 COMPUTE-OFFSETS.
+043700     INITIALIZE WS-OFF-NEXT-TABLE
+043800     PERFORM VARYING WS-OFF-IDX FROM 1 BY 1
+043900               UNTIL WS-OFF-IDX > WS-FLD-COUNT
+044000         IF FLD-LEVEL(WS-OFF-IDX) = 1
+044100             MOVE 1 TO FLD-OFFSET(WS-OFF-IDX)
+044200             COMPUTE WS-OFF-NEXT(1) =
+044300                 FLD-OFFSET(WS-OFF-IDX) + FLD-LEN-MAX(WS-OFF-IDX)
+044400         ELSE
+044500             IF FLD-REDEFINES(WS-OFF-IDX) NOT = SPACES
+044600                 PERFORM FIND-REDEFINED-OFFSET
+044700                 IF WS-OFF-FOUND-IDX > 0
+044800                     MOVE FLD-OFFSET(WS-OFF-FOUND-IDX)
+044900                          TO FLD-OFFSET(WS-OFF-IDX)
+045000                 ELSE
+045100                     MOVE WS-OFF-NEXT(FLD-LEVEL(WS-OFF-IDX))
+045200                          TO FLD-OFFSET(WS-OFF-IDX)
+045300                 END-IF
+045400                 COMPUTE WS-OFF-CANDIDATE-END =
+045500                     FLD-OFFSET(WS-OFF-IDX)
+045600                     + FLD-LEN-MAX(WS-OFF-IDX)
+045700                 IF WS-OFF-CANDIDATE-END
+045800                         > WS-OFF-NEXT(FLD-LEVEL(WS-OFF-IDX))
+045900                     MOVE WS-OFF-CANDIDATE-END
+046000                          TO WS-OFF-NEXT(FLD-LEVEL(WS-OFF-IDX))
+046100                 END-IF
+046200             ELSE
+046300                 MOVE WS-OFF-NEXT(FLD-LEVEL(WS-OFF-IDX))
+046400                      TO FLD-OFFSET(WS-OFF-IDX)
+046500                 COMPUTE WS-OFF-NEXT(FLD-LEVEL(WS-OFF-IDX)) =
+046600                     FLD-OFFSET(WS-OFF-IDX)
+046700                     + FLD-LEN-MAX(WS-OFF-IDX)
+046800             END-IF
+046900         END-IF
+047000         IF WS-OFF-IDX < WS-FLD-COUNT
+047100             AND FLD-LEVEL(WS-OFF-IDX + 1) > FLD-LEVEL(WS-OFF-IDX)
+047200             MOVE FLD-OFFSET(WS-OFF-IDX)
+047300                  TO WS-OFF-NEXT(FLD-LEVEL(WS-OFF-IDX + 1))
+047400         END-IF
+047500     END-PERFORM.
+047600
+047700 FIND-REDEFINED-OFFSET.
+047800     MOVE 0 TO WS-OFF-FOUND-IDX
+047900     PERFORM VARYING WS-OFF-SEARCH-IDX FROM WS-OFF-IDX BY -1
+048000               UNTIL WS-OFF-SEARCH-IDX < 1
+048100                  OR WS-OFF-FOUND-IDX > 0
+048200         IF FUNCTION TRIM(FLD-NAME(WS-OFF-SEARCH-IDX)) =
+048300            FUNCTION TRIM(FLD-REDEFINES(WS-OFF-IDX))
+048400             MOVE WS-OFF-SEARCH-IDX TO WS-OFF-FOUND-IDX
+048500         END-IF
+048600     END-PERFORM.
+048700
+048800 COMPUTE-SUMMARY.
+048900     MOVE 0 TO WS-RESULT-RECORD-COUNT
+049000     MOVE 0 TO WS-RESULT-TOTAL-MAX WS-RESULT-TOTAL-MIN
+049100     MOVE 0 TO WS-RESULT-OCCURS-COUNT WS-RESULT-DEPENDING-COUNT
+049200     MOVE 0 TO WS-RESULT-LARGEST-LEN
+049300     MOVE SPACES TO WS-RESULT-LARGEST-NAME WS-CURRENT-RECORD-NAME
+049400     MOVE "N" TO WS-RECORD-FLAGGED
+049500     PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+049600               UNTIL WS-SUM-IDX > WS-FLD-COUNT
+049700         IF FLD-LEVEL(WS-SUM-IDX) = 1
+049800             ADD 1 TO WS-RESULT-RECORD-COUNT
+049900             ADD FLD-LEN-MAX(WS-SUM-IDX) TO WS-RESULT-TOTAL-MAX
+050000             ADD FLD-LEN-MIN(WS-SUM-IDX) TO WS-RESULT-TOTAL-MIN
+050100             MOVE FLD-NAME(WS-SUM-IDX) TO WS-CURRENT-RECORD-NAME
+050200             MOVE "N" TO WS-RECORD-FLAGGED
+050300         END-IF
+050400         IF FLD-OCCURS-MAX(WS-SUM-IDX) > 0
+050500             ADD 1 TO WS-RESULT-OCCURS-COUNT
+050600         END-IF
+050700         IF FLD-DEPENDING-ON(WS-SUM-IDX) NOT = SPACES
+050800             ADD 1 TO WS-RESULT-DEPENDING-COUNT
+050900         END-IF
+051000         IF FLD-IS-GROUP(WS-SUM-IDX) = "N"
+051100             IF FLD-LEN-MAX(WS-SUM-IDX) > WS-RESULT-LARGEST-LEN
+051200                 MOVE FLD-LEN-MAX(WS-SUM-IDX)
+051300                      TO WS-RESULT-LARGEST-LEN
+051400                 MOVE FLD-NAME(WS-SUM-IDX)
+051500                      TO WS-RESULT-LARGEST-NAME
+051600             END-IF
+051700             IF WS-RECORD-FLAGGED = "N"
+051800                 COMPUTE WS-SUM-END-POS =
+051900                     FLD-OFFSET(WS-SUM-IDX)
+052000                     + FLD-LEN-MAX(WS-SUM-IDX) - 1
+052100                 IF WS-SUM-END-POS > WS-MAX-RECORD-SIZE
+052200                     SET RESULT-IS-OVER-LIMIT TO TRUE
+052300                     MOVE WS-CURRENT-RECORD-NAME
+052400                          TO WS-RESULT-OVER-RECORD
+052500                     MOVE FLD-NAME(WS-SUM-IDX)
+052600                          TO WS-RESULT-OVER-FIELD
+052700                     COMPUTE WS-RESULT-OVER-BY =
+052800                         WS-SUM-END-POS - WS-MAX-RECORD-SIZE
+052900                     MOVE "Y" TO WS-RECORD-FLAGGED
+053000                 END-IF
+053100             END-IF
+053200         END-IF
+053300     END-PERFORM.
