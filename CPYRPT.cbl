@@ -0,0 +1,184 @@
+000100******************************************************************
+000200*    CPYRPT
+000300*
+000400*    FIELD-BY-FIELD OFFSET/LENGTH REPORT FOR A COPYBOOK. CALLS
+000500*    CPYPARSE TO SIZE THE COPYBOOK AND LISTS EVERY FIELD'S LEVEL,
+000600*    NAME, OFFSET, LENGTH AND PICTURE. FIELDS THAT REDEFINE AN
+000700*    EARLIER FIELD ARE FLAGGED SO THE ALTERNATE VIEW AT THE SAME
+000800*    OFFSET (STRUCT-J / STRUCT-J-REDEF, STRUCT-ARRAY-NO /
+000900*    STRUCT-ARRAY-NO-REF) IS OBVIOUS FROM THE LISTING ALONE.
+001000*    FIELDS WITH OCCURS ... DEPENDING ON SHOW BOTH THE MINIMUM
+001100*    (ZERO OCCURRENCES) AND MAXIMUM SIZE.
+001200*
+001300*    OUTPUT DESTINATION IS PASSED IN BY THE CALLER: "SYSOUT" (OR
+001400*    SPACES) WRITES THE LISTING TO THE TERMINAL, ANYTHING ELSE
+001500*    IS TREATED AS A LINE SEQUENTIAL FILE PATH TO WRITE TO.
+001600*
+001700*    MODIFICATION HISTORY
+001800*    2026-08-08  INITIAL VERSION.
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. CPYRPT.
+002200 DATE-WRITTEN. 26/08/08.
+002300 AUTHOR SYSTEMS.
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. RM-COBOL.
+002700 OBJECT-COMPUTER. RM-COBOL.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT RPT-OUT-FILE ASSIGN TO DYNAMIC WS-OUT-PATH
+003100         ORGANIZATION LINE SEQUENTIAL
+003200         FILE STATUS IS WS-OUT-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RPT-OUT-FILE.
+003600 01  RPT-OUT-REC                          PIC X(200).
+003700 WORKING-STORAGE SECTION.
+003800 01  WS-OUT-PATH                          PIC X(200).
+003900 01  WS-OUT-STATUS                        PIC XX.
+004000 01  WS-TO-SCREEN                         PIC X VALUE "Y".
+004100 01  WS-OUT-LINE                          PIC X(200).
+004200 01  WS-IDX                               PIC 9(4).
+004300 01  WS-NOTE                              PIC X(100).
+004400 01  WS-LEVEL-DISP                        PIC Z9.
+004500 01  WS-OFFSET-DISP                       PIC ZZZZZ9.
+004600 01  WS-LENGTH-DISP                       PIC ZZZZZ9.
+004700
+004800     COPY "FLDTAB.cpy".
+004900     COPY "SIZERES.cpy".
+005000
+005100 LINKAGE SECTION.
+005200 01  LS-COPYBOOK-PATH                     PIC X(200).
+005300 01  LS-OUTPUT-PATH                       PIC X(200).
+005400
+005500 PROCEDURE DIVISION USING LS-COPYBOOK-PATH LS-OUTPUT-PATH.
+005600
+005700 MAIN-REPORT.
+005800     CALL "CPYPARSE" USING LS-COPYBOOK-PATH WS-FLD-TABLE
+005900         WS-SIZING-RESULT
+006000     IF RESULT-FILE-ERROR
+006100         DISPLAY "CPYRPT: UNABLE TO OPEN COPYBOOK "
+006200             FUNCTION TRIM(LS-COPYBOOK-PATH)
+006300         GOBACK
+006400     END-IF
+006500     PERFORM OPEN-DESTINATION
+006600     PERFORM WRITE-HEADER
+006700     PERFORM VARYING WS-IDX FROM 1 BY 1
+006800               UNTIL WS-IDX > WS-FLD-COUNT
+006900         PERFORM WRITE-FIELD-LINE
+007000     END-PERFORM
+007100     PERFORM WRITE-SUMMARY
+007200     PERFORM CLOSE-DESTINATION
+007300     GOBACK.
+007400
+007500 OPEN-DESTINATION.
+007600     IF LS-OUTPUT-PATH = SPACES OR LS-OUTPUT-PATH = "SYSOUT"
+007700         MOVE "Y" TO WS-TO-SCREEN
+007800     ELSE
+007900         MOVE "N" TO WS-TO-SCREEN
+008000         MOVE LS-OUTPUT-PATH TO WS-OUT-PATH
+008100         OPEN OUTPUT RPT-OUT-FILE
+008200     END-IF.
+008300
+008400 CLOSE-DESTINATION.
+008500     IF WS-TO-SCREEN = "N"
+008600         CLOSE RPT-OUT-FILE
+008700     END-IF.
+008800
+008900 EMIT-LINE.
+009000     IF WS-TO-SCREEN = "Y"
+009100         DISPLAY WS-OUT-LINE
+009200     ELSE
+009300         MOVE WS-OUT-LINE TO RPT-OUT-REC
+009400         WRITE RPT-OUT-REC
+009500     END-IF.
+009600
+009700 WRITE-HEADER.
+009800     MOVE SPACES TO WS-OUT-LINE
+009900     STRING "COPYBOOK FIELD OFFSET REPORT - "
+010000            FUNCTION TRIM(LS-COPYBOOK-PATH)
+010100            DELIMITED BY SIZE INTO WS-OUT-LINE
+010200     PERFORM EMIT-LINE
+010300     MOVE "LV NAME                               OFFSET LENGTH"
+010400         TO WS-OUT-LINE
+010500     PERFORM EMIT-LINE
+010600     MOVE "                                                   "
+010700         TO WS-OUT-LINE
+010800     STRING "   PICTURE                           NOTE"
+010900         DELIMITED BY SIZE INTO WS-OUT-LINE
+011000     PERFORM EMIT-LINE
+011100     MOVE ALL "-" TO WS-OUT-LINE
+011200     PERFORM EMIT-LINE.
+011300
+011400 WRITE-FIELD-LINE.
+011500     MOVE FLD-LEVEL(WS-IDX) TO WS-LEVEL-DISP
+011600     MOVE FLD-OFFSET(WS-IDX) TO WS-OFFSET-DISP
+011700     MOVE FLD-LEN-MAX(WS-IDX) TO WS-LENGTH-DISP
+011800     MOVE SPACES TO WS-NOTE
+011900     IF FLD-REDEFINES(WS-IDX) NOT = SPACES
+012000         STRING "REDEFINES " FUNCTION TRIM(FLD-REDEFINES(WS-IDX))
+012100             DELIMITED BY SIZE INTO WS-NOTE
+012200             ON OVERFLOW
+012300                 DISPLAY "CPYRPT: NOTE TRUNCATED FOR "
+012400                     FUNCTION TRIM(FLD-NAME(WS-IDX))
+012500         END-STRING
+012600     END-IF
+012700     IF FLD-OCCURS-MAX(WS-IDX) > 0
+012800         IF FLD-DEPENDING-ON(WS-IDX) NOT = SPACES
+012900             STRING FUNCTION TRIM(WS-NOTE) " OCCURS 0 TO "
+013000                 FLD-OCCURS-MAX(WS-IDX) " DEPENDING ON "
+013100                 FUNCTION TRIM(FLD-DEPENDING-ON(WS-IDX))
+013200                 " MIN=" FLD-LEN-MIN(WS-IDX)
+013300                 " MAX=" FLD-LEN-MAX(WS-IDX)
+013400                 DELIMITED BY SIZE INTO WS-NOTE
+013500                 ON OVERFLOW
+013600                     DISPLAY "CPYRPT: NOTE TRUNCATED FOR "
+013700                         FUNCTION TRIM(FLD-NAME(WS-IDX))
+013800             END-STRING
+013900         ELSE
+014000             STRING FUNCTION TRIM(WS-NOTE) " OCCURS "
+014100                 FLD-OCCURS-MAX(WS-IDX)
+014200                 DELIMITED BY SIZE INTO WS-NOTE
+014300                 ON OVERFLOW
+014400                     DISPLAY "CPYRPT: NOTE TRUNCATED FOR "
+014500                         FUNCTION TRIM(FLD-NAME(WS-IDX))
+014600             END-STRING
+014700         END-IF
+014800     END-IF
+014900     MOVE SPACES TO WS-OUT-LINE
+015000     STRING WS-LEVEL-DISP " " FLD-NAME(WS-IDX)
+015100            " " WS-OFFSET-DISP " " WS-LENGTH-DISP "   "
+015200            FLD-PIC-STRING(WS-IDX) " " FUNCTION TRIM(WS-NOTE)
+015300            DELIMITED BY SIZE INTO WS-OUT-LINE
+015400            ON OVERFLOW
+015500                DISPLAY "CPYRPT: LINE TRUNCATED FOR "
+015600                    FUNCTION TRIM(FLD-NAME(WS-IDX))
+015700     END-STRING
+015800     PERFORM EMIT-LINE.
+015900
+016000 WRITE-SUMMARY.
+016100     MOVE ALL "-" TO WS-OUT-LINE
+016200     PERFORM EMIT-LINE
+016300     MOVE SPACES TO WS-OUT-LINE
+016400     STRING "RECORDS=" WS-RESULT-RECORD-COUNT
+016500            " TOTAL-MAX=" WS-RESULT-TOTAL-MAX
+016600            " TOTAL-MIN=" WS-RESULT-TOTAL-MIN
+016700            DELIMITED BY SIZE INTO WS-OUT-LINE
+016800     PERFORM EMIT-LINE
+016900     MOVE SPACES TO WS-OUT-LINE
+017000     STRING "LARGEST FIELD=" FUNCTION TRIM(WS-RESULT-LARGEST-NAME)
+017100            " (" WS-RESULT-LARGEST-LEN " BYTES)"
+017200            " OCCURS-TABLES=" WS-RESULT-OCCURS-COUNT
+017300            DELIMITED BY SIZE INTO WS-OUT-LINE
+017400     PERFORM EMIT-LINE
+017500     IF RESULT-IS-OVER-LIMIT
+017600         MOVE SPACES TO WS-OUT-LINE
+017700         STRING "*** RECORD " FUNCTION TRIM(WS-RESULT-OVER-RECORD)
+017800                " EXCEEDS THE RM-COBOL MAXIMUM RECORD SIZE - "
+017900                FUNCTION TRIM(WS-RESULT-OVER-FIELD)
+018000                " PUSHES IT OVER BY " WS-RESULT-OVER-BY
+018100                " BYTES ***"
+018200                DELIMITED BY SIZE INTO WS-OUT-LINE
+018300         PERFORM EMIT-LINE
+018400     END-IF.
