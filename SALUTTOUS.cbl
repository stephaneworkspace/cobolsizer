@@ -0,0 +1,121 @@
+000100******************************************************************
+000200*    SALUTTOUS
+000300*
+000400*    MAINTENANCE MENU FOR THE COPYBOOK SIZER. LETS THE USER TYPE
+000500*    IN A COPYBOOK PATH, PICK A SIZING MODE (QUICK TOTAL, FULL
+000600*    FIELD REPORT, CSV/JSON EXPORT OR VERSION DIFF) AND CHOOSE
+000700*    WHERE THE RESULT GOES, ALL FROM ONE CRT SCREEN, INSTEAD OF
+000800*    EDITING SOURCE OR RELYING ON COMMAND LINE PLUMBING EVERY
+000900*    TIME SOMETHING NEEDS SIZING.
+001000*
+001100*    MODIFICATION HISTORY
+001200*    21/05/05  ORIGINAL VERSION - DISPLAYED "BONJOUR !" AND
+001300*              STOPPED.
+001400*    2026-08-08  DEBUT REPLACED WITH A REAL SIZING MENU (COPYBOOK
+001500*                PATH, MODE, OUTPUT DESTINATION) DRIVING CPYPARSE
+001600*                AND CPYRPT.
+001700*    2026-08-08  ADDED MODES 3 (CSV/JSON EXPORT VIA CPYEXP) AND
+001800*                4 (VERSION DIFF VIA CPYDIFF) - UNTIL NOW THOSE
+001900*                TWO PROGRAMS HAD NO OPERATOR-FACING ENTRY POINT.
+002000******************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. SALUTTOUS.
+002300 DATE-WRITTEN. 21/05/05.
+002400 AUTHOR UNKNOWN.
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. RM-COBOL.
+002800 OBJECT-COMPUTER. RM-COBOL.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT QUICK-OUT-FILE ASSIGN TO DYNAMIC WS-MENU-OUTPUT
+003200         ORGANIZATION LINE SEQUENTIAL
+003300         FILE STATUS IS WS-QUICK-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  QUICK-OUT-FILE.
+003700 01  QUICK-OUT-REC                        PIC X(132).
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-MENU-PATH                         PIC X(200) VALUE SPACES.
+004000 01  WS-MENU-PATH-B                       PIC X(200) VALUE SPACES.
+004100 01  WS-MENU-MODE                         PIC X VALUE "1".
+004200 01  WS-MENU-FORMAT                       PIC X(4) VALUE "CSV ".
+004300 01  WS-MENU-OUTPUT                       PIC X(200) VALUE SPACES.
+004400 01  WS-QUICK-STATUS                      PIC XX.
+004500 01  WS-QUICK-LINE                        PIC X(132).
+004600
+004700     COPY "FLDTAB.cpy".
+004800     COPY "SIZERES.cpy".
+004900
+005000 PROCEDURE DIVISION.
+005100
+005200 DEBUT.
+005300     DISPLAY " " LINE 1 POSITION 1 ERASE EOS.
+005400     DISPLAY "COPYBOOK SIZER - MAINTENANCE MENU"
+005500         LINE 2 POSITION 10.
+005600     DISPLAY "COPYBOOK PATH ..........:" LINE 5 POSITION 5.
+005700     ACCEPT WS-MENU-PATH LINE 5 POSITION 31.
+005800     DISPLAY "MODE 1=QUICK TOTAL 2=FULL FIELD REPORT"
+005900         LINE 7 POSITION 5.
+006000     DISPLAY "     3=CSV/JSON EXPORT 4=VERSION DIFF :"
+006100         LINE 8 POSITION 5.
+006200     ACCEPT WS-MENU-MODE LINE 8 POSITION 45.
+006300     IF WS-MENU-MODE = "3"
+006400         DISPLAY "EXPORT FORMAT (CSV OR JSON) ....:"
+006500             LINE 10 POSITION 5
+006600         ACCEPT WS-MENU-FORMAT LINE 10 POSITION 39
+006700     END-IF
+006800     IF WS-MENU-MODE = "4"
+006900         DISPLAY "SECOND (NEW) COPYBOOK PATH .....:"
+007000             LINE 10 POSITION 5
+007100         ACCEPT WS-MENU-PATH-B LINE 10 POSITION 39
+007200     END-IF
+007300     DISPLAY "OUTPUT (SYSOUT OR A FILE PATH) .:"
+007400         LINE 12 POSITION 5.
+007500     ACCEPT WS-MENU-OUTPUT LINE 12 POSITION 39.
+007600     IF WS-MENU-OUTPUT = SPACES
+007700         MOVE "SYSOUT" TO WS-MENU-OUTPUT
+007800     END-IF
+007900     PERFORM RUN-SIZING
+008000     STOP RUN.
+008100
+008200 RUN-SIZING.
+008300     EVALUATE WS-MENU-MODE
+008400         WHEN "2"
+008500             CALL "CPYRPT" USING WS-MENU-PATH WS-MENU-OUTPUT
+008600         WHEN "3"
+008700             CALL "CPYEXP" USING WS-MENU-PATH WS-MENU-FORMAT
+008800                 WS-MENU-OUTPUT
+008900         WHEN "4"
+009000             CALL "CPYDIFF" USING WS-MENU-PATH WS-MENU-PATH-B
+009100                 WS-MENU-OUTPUT
+009200         WHEN OTHER
+009300             PERFORM RUN-QUICK-TOTAL
+009400     END-EVALUATE.
+009500
+009600 RUN-QUICK-TOTAL.
+009700     CALL "CPYPARSE" USING WS-MENU-PATH WS-FLD-TABLE
+009800         WS-SIZING-RESULT
+009900     IF RESULT-FILE-ERROR
+010000         DISPLAY "UNABLE TO OPEN COPYBOOK "
+010100             FUNCTION TRIM(WS-MENU-PATH) LINE 12 POSITION 5
+010200     ELSE
+010300         MOVE SPACES TO WS-QUICK-LINE
+010400         STRING FUNCTION TRIM(WS-MENU-PATH)
+010500                " RECORDS=" WS-RESULT-RECORD-COUNT
+010600                " TOTAL-MAX=" WS-RESULT-TOTAL-MAX
+010700                " TOTAL-MIN=" WS-RESULT-TOTAL-MIN
+010800                DELIMITED BY SIZE INTO WS-QUICK-LINE
+010900         IF WS-MENU-OUTPUT = "SYSOUT"
+011000             DISPLAY FUNCTION TRIM(WS-QUICK-LINE)
+011100                 LINE 12 POSITION 5
+011200         ELSE
+011300             OPEN OUTPUT QUICK-OUT-FILE
+011400             MOVE WS-QUICK-LINE TO QUICK-OUT-REC
+011500             WRITE QUICK-OUT-REC
+011600             CLOSE QUICK-OUT-FILE
+011700             DISPLAY "TOTAL WRITTEN TO "
+011800                 FUNCTION TRIM(WS-MENU-OUTPUT)
+011900                 LINE 12 POSITION 5
+012000         END-IF
+012100     END-IF.
