@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    FLDTAB - PARSED COPYBOOK FIELD TABLE
+      *    SHARED BY CPYPARSE/CPYRPT/CPYEXP/CPYBATCH/CPYDIFF SO EVERY
+      *    PROGRAM THAT WALKS A SIZED COPYBOOK SEES THE SAME LAYOUT.
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-08  INITIAL VERSION - FIELD TABLE FOR OFFSET/SIZE
+      *                REPORTING, CSV/JSON EXPORT AND DIFF MODE.
+      *    2026-08-08  DROPPED FLD-IS-88 - 88-LEVEL ITEMS NEVER REACH
+      *                THIS TABLE, SO THE FLAG NEVER GETS SET.
+      ******************************************************************
+       01  WS-FLD-TABLE.
+           05 WS-FLD-COUNT                     PIC 9(4) VALUE ZERO.
+           05 WS-FLD-ENTRY OCCURS 1 TO 300 TIMES
+                           DEPENDING ON WS-FLD-COUNT
+                           INDEXED BY FLD-IDX.
+               10 FLD-LEVEL                    PIC 9(2).
+               10 FLD-NAME                     PIC X(35).
+               10 FLD-PIC-STRING               PIC X(35).
+               10 FLD-USAGE                    PIC X(12).
+               10 FLD-REDEFINES                PIC X(35).
+               10 FLD-OCCURS-MAX               PIC 9(5) VALUE ZERO.
+               10 FLD-DEPENDING-ON             PIC X(35).
+               10 FLD-IS-GROUP                 PIC X VALUE "N".
+               10 FLD-ELEM-LEN                 PIC 9(6) VALUE ZERO.
+               10 FLD-LEN-MAX                  PIC 9(6) VALUE ZERO.
+               10 FLD-LEN-MIN                  PIC 9(6) VALUE ZERO.
+               10 FLD-OFFSET                   PIC 9(6) VALUE ZERO.
