@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    SIZERES - SUMMARY OF ONE COPYBOOK SIZING RUN
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-08  INITIAL VERSION.
+      ******************************************************************
+       01  WS-SIZING-RESULT.
+           05 WS-RESULT-STATUS                 PIC X VALUE "O".
+               88 RESULT-OK                    VALUE "O".
+               88 RESULT-FILE-ERROR             VALUE "E".
+           05 WS-RESULT-RECORD-COUNT           PIC 9(4) VALUE ZERO.
+           05 WS-RESULT-TOTAL-MAX              PIC 9(9) VALUE ZERO.
+           05 WS-RESULT-TOTAL-MIN              PIC 9(9) VALUE ZERO.
+           05 WS-RESULT-LARGEST-NAME           PIC X(35) VALUE SPACES.
+           05 WS-RESULT-LARGEST-LEN            PIC 9(6) VALUE ZERO.
+           05 WS-RESULT-OCCURS-COUNT           PIC 9(4) VALUE ZERO.
+           05 WS-RESULT-DEPENDING-COUNT        PIC 9(4) VALUE ZERO.
+           05 WS-RESULT-OVER-LIMIT             PIC X VALUE "N".
+               88 RESULT-IS-OVER-LIMIT         VALUE "Y".
+           05 WS-RESULT-OVER-RECORD            PIC X(35) VALUE SPACES.
+           05 WS-RESULT-OVER-FIELD             PIC X(35) VALUE SPACES.
+           05 WS-RESULT-OVER-BY                PIC 9(9) VALUE ZERO.
