@@ -0,0 +1,42 @@
+      ******************************************************************
+      *
+      *    EXAMPLE - NEXT REVISION OF STRUCT, KEPT ALONGSIDE sample1.cpy
+      *    SO CPYDIFF HAS A REAL BEFORE/AFTER PAIR TO COMPARE: STRUCT-
+      *    TEXTE IS WIDENED, STRUCT-NUMERIC-VALUE IS DROPPED, AND
+      *    STRUCT-EXTRA-FIELD IS ADDED - EVERY FIELD FROM STRUCT-J
+      *    ONWARD SHIFTS OFFSET AS A RESULT.
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-08  INITIAL VERSION.
+      *
+      ******************************************************************
+       01  STRUCT.
+           03 STRUCT-TEXTE                       PIC X(80) VALUE
+           "Message de test".
+           03 STRUCT-I                           PIC 9999 COMP-1.
+           03 STRUCT-J                           PIC 9(6).
+           03 STRUCT-J-REDEF REDEFINES STRUCT-J.
+               05 FILLER                         PIC 99.
+               05 STRUCT-JJJ                     PIC 9(4).
+           03 STRUCT-BUFFER-1024                 PIC X(1024).
+           03 STRUCT-RETURNCODE                  PIC S9(4) BINARY.
+           03 STRUCT-EXTRA-FIELD                 PIC X(15).
+           03 STRUCT-NUMERIC-VALUE-9V9           PIC S9(6)V9(2).
+      *-----------------------------------------------------------------
+      *    UN COMMENTAIRE
+      *-----------------------------------------------------------------
+           03 STRUCT-ARRAY OCCURS 10.
+               05 FILLER                         PIC XX.
+               05 STRUCT-ARRAY-NO                PIC 99.
+               05 STRUCT-ARRAY-NO-REF REDEFINES STRUCT-ARRAY-NO
+                                                 PIC XX.
+               05 STRUCT-ARRAY-NOM               PIC X(100).
+           03 STRUCT-NEXT                        PIC 9.
+           03 STRUCT-SW-ERROR                    PIC 99.
+           88 STRUCT-SW-ERROR-WARNING            VALUE 10.
+           88 STRUCT-SW-ERROR-FATAL              VALUE 20.
+           03 STRUCT-OCCURS-INSIDE OCCURS 10     PIC 99.
+           03 STRUCT-VAR-COUNT                   PIC 99.
+           03 STRUCT-VAR-TABLE OCCURS 10
+                       DEPENDING ON STRUCT-VAR-COUNT
+                                                 PIC X(20).
